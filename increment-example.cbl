@@ -1,25 +1,264 @@
-       IDENTIFICATION DIVISION.
-       AUTHOR. kenjihirabayashi
-       PROGRAM-ID. INCREMENT-EXAMPLE.
-      * Program takes a value,
-      * increments from 1 to entered value,
-      * and prints those values.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 A PIC 99(9).
-       01 I PIC 99(9).
-       01 X PIC Z(9)9.
-
-       PROCEDURE DIVISION.
-       DISPLAY 'This is an example using increment.'.
-       DISPLAY '-----------------------------------'.
-       DISPLAY 'Please enter a value: '.
-       ACCEPT A.
-       MOVE 1 TO I.
-       PERFORM UNTIL I GREATER THAN A
-           COMPUTE X = I
-           DISPLAY X
-           ADD 1 TO I
-        END-PERFORM.
-        STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     INCREMENT-EXAMPLE.
+000300 AUTHOR.         kenjihirabayashi.
+000400 INSTALLATION.   DATA PROCESSING.
+000500 DATE-WRITTEN.   2018-01-01.
+000600 DATE-COMPILED.  2026-08-09.
+000700*----------------------------------------------------------
+000800* Program takes a value, increments from 1 to the entered
+000900* value, and writes those values as document sequence
+001000* numbers, checkpointing after every number so a cancelled
+001100* run can restart where it left off instead of from 1.
+001200*----------------------------------------------------------
+001300*    MODIFICATION HISTORY
+001400*    DATE        INIT  DESCRIPTION
+001500*    2026-08-09   DN   Write each generated number to the
+001600*                      SEQ-NUMBERS relative file and support
+001700*                      restart from a checkpoint record.
+001800*    2026-08-09   DN   Cap the entered value against an
+001900*                      externalized upper-bound control file
+002000*                      instead of trusting whatever is keyed.
+002100*    2026-08-09   DN   Print generated numbers to a formatted
+002200*                      report file with page headers instead
+002300*                      of a raw console DISPLAY.
+002400*    2026-08-09   DN   GOBACK instead of STOP RUN, so this
+002500*                      program can also be CALLed from the
+002600*                      new menu front end.
+002700*    2026-08-09   DN   Move WS-RUN-DATE into the shared RUNDATE
+002800*                      copybook and stamp it onto each generated
+002900*                      SEQ-NUMBERS record, not just the report.
+003000*    2026-08-09   DN   Accumulate and display the running total
+003100*                      of the numbers generated (sum of 1..A),
+003200*                      so the allocation count ties out without
+003300*                      hand re-derivation.
+003400*    2026-08-09   DN   Clamp an over-the-ceiling entry to
+003500*                      WS-MAX-LOOP-VALUE and continue, with a
+003600*                      logged warning, instead of aborting the
+003700*                      run outright.
+003800*    2026-08-09   DN   Widen WS-TOTAL to PIC 9(15) - at the
+003900*                      shipped 1,000,000 ceiling the running
+004000*                      total already needs 12 digits, which did
+004100*                      not fit in the original PIC 9(11).
+004200*----------------------------------------------------------
+004300 ENVIRONMENT DIVISION.
+004400 INPUT-OUTPUT SECTION.
+004500 FILE-CONTROL.
+004600     SELECT SEQ-NUMBERS ASSIGN TO 'SEQNBRS'
+004700         ORGANIZATION IS RELATIVE
+004800         ACCESS MODE IS DYNAMIC
+004900         RELATIVE KEY IS SN-REL-KEY
+005000         FILE STATUS IS SN-FILE-STATUS.
+005100     SELECT CHECKPOINT-FILE ASSIGN TO 'INCRCKPT'
+005200         ORGANIZATION IS RELATIVE
+005300         ACCESS MODE IS DYNAMIC
+005400         RELATIVE KEY IS CK-REL-KEY
+005500         FILE STATUS IS CK-FILE-STATUS.
+005600     SELECT MAX-LIMIT-CONTROL ASSIGN TO 'INCRMAXC'
+005700         ORGANIZATION IS LINE SEQUENTIAL
+005800         FILE STATUS IS MC-FILE-STATUS.
+005900     SELECT PRINT-FILE ASSIGN TO 'INCRPRT'
+006000         ORGANIZATION IS LINE SEQUENTIAL
+006100         FILE STATUS IS PF-FILE-STATUS.
+006200*
+006300 DATA DIVISION.
+006400 FILE SECTION.
+006500 FD  SEQ-NUMBERS
+006600     LABEL RECORDS ARE STANDARD.
+006700     COPY "seqnumrc.cpy".
+006800*
+006900 FD  CHECKPOINT-FILE
+007000     LABEL RECORDS ARE STANDARD.
+007100     COPY "ckptrec.cpy".
+007200*
+007300 FD  MAX-LIMIT-CONTROL
+007400     LABEL RECORDS ARE STANDARD.
+007500     COPY "maxctlrc.cpy".
+007600*
+007700 FD  PRINT-FILE
+007800     LABEL RECORDS ARE STANDARD.
+007900 01  PRINT-LINE                  PIC X(80).
+008000*
+008100 WORKING-STORAGE SECTION.
+008200 01  A                       PIC 9(09).
+008300 01  I                       PIC 9(09) COMP.
+008400 01  X                       PIC Z(9)9.
+008500*
+008600 01  SN-REL-KEY              PIC 9(09) COMP.
+008700 01  SN-FILE-STATUS          PIC X(02).
+008800     88  SN-STATUS-OK        VALUE '00'.
+008900*
+009000 01  CK-REL-KEY              PIC 9(09) COMP VALUE 1.
+009100 01  CK-FILE-STATUS          PIC X(02).
+009200     88  CK-STATUS-OK        VALUE '00'.
+009300     88  CK-STATUS-NOTFND    VALUE '23', '35'.
+009400*
+009500 01  MC-FILE-STATUS          PIC X(02).
+009600 01  WS-MAX-LOOP-VALUE       PIC 9(09) VALUE 1000000.
+009700*
+009800 01  WS-RESUMING-SW          PIC X(01) VALUE 'N'.
+009900     88  WS-RESUMING         VALUE 'Y'.
+010000*
+010100 01  WS-TOTAL                PIC 9(15) COMP VALUE 0.
+010200*
+010300 01  PF-FILE-STATUS          PIC X(02).
+010400 COPY "rundate.cpy".
+010500 01  WS-PAGE-NBR             PIC 9(03) COMP VALUE 0.
+010600 01  WS-LINE-COUNT           PIC 9(03) COMP VALUE 99.
+010700 01  WS-MAX-LINES-PER-PAGE   PIC 9(03) COMP VALUE 50.
+010800*
+010900 01  PRINT-HDR-LINE-1.
+011000     05  FILLER               PIC X(10) VALUE 'SEQUENCE'.
+011100     05  FILLER               PIC X(08) VALUE 'NUMBER'.
+011200     05  FILLER               PIC X(12) VALUE 'REPORT'.
+011300     05  FILLER               PIC X(15) VALUE SPACES.
+011400     05  FILLER               PIC X(10) VALUE 'RUN DATE'.
+011500     05  HDR-RUN-DATE         PIC 9(08).
+011600     05  FILLER               PIC X(07) VALUE SPACES.
+011700     05  FILLER               PIC X(05) VALUE 'PAGE'.
+011800     05  HDR-PAGE-NBR         PIC ZZ9.
+011900*
+012000 01  PRINT-DETAIL-LINE.
+012100     05  FILLER               PIC X(20) VALUE
+012200         'GENERATED NUMBER: '.
+012300     05  DTL-SEQUENCE-NUMBER  PIC Z(9)9.
+012400*
+012500 PROCEDURE DIVISION.
+012600*----------------------------------------------------------
+012700* 0000-MAINLINE
+012800*----------------------------------------------------------
+012900 0000-MAINLINE.
+013000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013100     PERFORM 2000-GENERATE-SEQUENCE THRU 2000-EXIT
+013200         UNTIL I > A.
+013300     DISPLAY 'TOTAL OF GENERATED NUMBERS: ', WS-TOTAL.
+013400     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+013500     GOBACK.
+013600*----------------------------------------------------------
+013700* 1000-INITIALIZE - get the target value, open the relative
+013800*     files, and see whether a checkpoint from a prior run
+013900*     that was cancelled partway through still applies.
+014000*----------------------------------------------------------
+014100 1000-INITIALIZE.
+014200     DISPLAY 'This is an example using increment.'.
+014300     DISPLAY '-----------------------------------'.
+014400     PERFORM 1050-READ-MAX-LIMIT THRU 1050-EXIT.
+014500     DISPLAY 'Please enter a value: '.
+014600     ACCEPT A.
+014700     IF A > WS-MAX-LOOP-VALUE
+014800         DISPLAY 'REQUESTED VALUE ', A,
+014900             ' EXCEEDS THE MAXIMUM OF ', WS-MAX-LOOP-VALUE
+015000         DISPLAY 'CLAMPING TO THE MAXIMUM AND CONTINUING'
+015100         MOVE WS-MAX-LOOP-VALUE TO A
+015200     END-IF.
+015300     OPEN I-O CHECKPOINT-FILE.
+015400     IF CK-STATUS-NOTFND
+015500         OPEN OUTPUT CHECKPOINT-FILE
+015600         CLOSE CHECKPOINT-FILE
+015700         OPEN I-O CHECKPOINT-FILE
+015800     END-IF.
+015900     MOVE 1 TO CK-REL-KEY.
+016000     READ CHECKPOINT-FILE
+016100         INVALID KEY
+016200             MOVE 1 TO I
+016300     NOT INVALID KEY
+016400             IF CKPT-TARGET-COUNT = A
+016500                 COMPUTE I = CKPT-LAST-COUNT + 1
+016600                 SET WS-RESUMING TO TRUE
+016700                 DISPLAY 'RESUMING FROM CHECKPOINT AT ', I
+016800             ELSE
+016900                 MOVE 1 TO I
+017000             END-IF
+017100     END-READ.
+017200     IF WS-RESUMING
+017300         OPEN I-O SEQ-NUMBERS
+017400     ELSE
+017500         OPEN OUTPUT SEQ-NUMBERS
+017600     END-IF.
+017700     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+017800     OPEN OUTPUT PRINT-FILE.
+017900     COMPUTE WS-TOTAL = (I - 1) * I / 2.
+018000 1000-EXIT.
+018100     EXIT.
+018200*----------------------------------------------------------
+018300* 1050-READ-MAX-LIMIT - pick up the site-controlled ceiling
+018400*     for this loop; if the control file is not there, the
+018500*     compiled-in default above is used instead.
+018600*----------------------------------------------------------
+018700 1050-READ-MAX-LIMIT.
+018800     OPEN INPUT MAX-LIMIT-CONTROL.
+018900     IF MC-FILE-STATUS = '00'
+019000         READ MAX-LIMIT-CONTROL
+019100             AT END
+019200                 CONTINUE
+019300         END-READ
+019400         IF MC-FILE-STATUS = '00'
+019500             MOVE MC-MAX-LOOP-VALUE TO WS-MAX-LOOP-VALUE
+019600         END-IF
+019700         CLOSE MAX-LIMIT-CONTROL
+019800     END-IF.
+019900 1050-EXIT.
+020000     EXIT.
+020100*----------------------------------------------------------
+020200* 2000-GENERATE-SEQUENCE - compute, write, and checkpoint
+020300*     one sequence number.
+020400*----------------------------------------------------------
+020500 2000-GENERATE-SEQUENCE.
+020600     COMPUTE X = I.
+020700     MOVE I TO SN-SEQ-NUMBER SN-REL-KEY.
+020800     MOVE WS-RUN-DATE TO SN-GEN-DATE.
+020900     WRITE SEQ-NUM-RECORD
+021000         INVALID KEY
+021100             DISPLAY 'ERROR WRITING SEQ-NUMBERS AT ', I
+021200     END-WRITE.
+021300     PERFORM 2100-PRINT-DETAIL-LINE THRU 2100-EXIT.
+021400     MOVE 'INCRSEQ ' TO CKPT-JOB-ID.
+021500     MOVE I TO CKPT-LAST-COUNT.
+021600     MOVE A TO CKPT-TARGET-COUNT.
+021700     MOVE 1 TO CK-REL-KEY.
+021800     REWRITE CKPT-RECORD
+021900         INVALID KEY
+022000             WRITE CKPT-RECORD
+022100     END-REWRITE.
+022200     ADD I TO WS-TOTAL.
+022300     ADD 1 TO I.
+022400 2000-EXIT.
+022500     EXIT.
+022600*----------------------------------------------------------
+022700* 2100-PRINT-DETAIL-LINE - print one detail line, breaking
+022800*     to a new page first if this page is full.
+022900*----------------------------------------------------------
+023000 2100-PRINT-DETAIL-LINE.
+023100     IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+023200         PERFORM 2200-PRINT-PAGE-HEADER THRU 2200-EXIT
+023300     END-IF.
+023400     MOVE SPACES TO PRINT-LINE.
+023500     MOVE X TO DTL-SEQUENCE-NUMBER.
+023600     MOVE PRINT-DETAIL-LINE TO PRINT-LINE.
+023700     WRITE PRINT-LINE.
+023800     ADD 1 TO WS-LINE-COUNT.
+023900 2100-EXIT.
+024000     EXIT.
+024100*----------------------------------------------------------
+024200* 2200-PRINT-PAGE-HEADER - start a new report page.
+024300*----------------------------------------------------------
+024400 2200-PRINT-PAGE-HEADER.
+024500     ADD 1 TO WS-PAGE-NBR.
+024600     MOVE WS-RUN-DATE TO HDR-RUN-DATE.
+024700     MOVE WS-PAGE-NBR TO HDR-PAGE-NBR.
+024800     MOVE SPACES TO PRINT-LINE.
+024900     MOVE PRINT-HDR-LINE-1 TO PRINT-LINE.
+025000     WRITE PRINT-LINE.
+025100     MOVE SPACES TO PRINT-LINE.
+025200     WRITE PRINT-LINE.
+025300     MOVE 0 TO WS-LINE-COUNT.
+025400 2200-EXIT.
+025500     EXIT.
+025600*----------------------------------------------------------
+025700* 9000-TERMINATE - close the files down; the checkpoint
+025800*     record is left as the last one written, since a
+025900*     completed run has nothing further to restart.
+026000*----------------------------------------------------------
+026100 9000-TERMINATE.
+026200     CLOSE SEQ-NUMBERS CHECKPOINT-FILE PRINT-FILE.
+026300 9000-EXIT.
+026400     EXIT.
