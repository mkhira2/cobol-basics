@@ -1,12 +1,356 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. USER-INPUT-EXAMPLE.
-       AUTHOR. kenjihirabayashi.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 UserName.
-               02 Name PIC X(10).
-       PROCEDURE DIVISION.
-       DISPLAY 'What is your name? '.
-       ACCEPT UserName.
-       DISPLAY "It's nice to meet you" SPACE Name.
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     USER-INPUT-EXAMPLE.
+000300 AUTHOR.         kenjihirabayashi.
+000400 INSTALLATION.   DATA PROCESSING.
+000500 DATE-WRITTEN.   2018-01-01.
+000600 DATE-COMPILED.  2026-08-09.
+000700*----------------------------------------------------------
+000800*    MODIFICATION HISTORY
+000900*    DATE        INIT  DESCRIPTION
+001000*    2026-08-09   DN   Pulled the UserName layout into the
+001100*                      shared USERNM copybook.
+001200*    2026-08-09   DN   Check CUSTOMER-MASTER for the name
+001300*                      before adding it, and flag look-alike
+001400*                      duplicates instead of creating one.
+001500*    2026-08-09   DN   Add a batch mode, driven from the same
+001600*                      MODE-CONTROL switch as USER-INPUT, that
+001700*                      reads names from BATCH-NAME-RECORD
+001800*                      instead of prompting an operator.
+001900*    2026-08-09   DN   Gate the CUSTOMER-MASTER add behind an
+002000*                      operator authorization check against the
+002100*                      new AUTHORIZED-OPERATORS table, so account
+002200*                      creation is no longer open to anyone who
+002300*                      can run the job.
+002400*    2026-08-09   DN   Log every authorization failure to
+002500*                      AUTH-FAIL-LOG instead of only DISPLAYing
+002600*                      it, so the end-of-day exception dashboard
+002700*                      has a file to read.
+002800*    2026-08-09   DN   Write AUTH-FAIL-LOG through the new
+002900*                      AUTHFAILRC copybook instead of REJECTRC,
+003000*                      so this program and EOD-EXCEPT-RPT, which
+003100*                      reads the same file, share one canonical
+003200*                      layout instead of two different ones that
+003300*                      happen to line up byte-for-byte.
+003400*    2026-08-09   DN   Name is stored on CUSTOMER-MASTER as typed -
+003500*                      already the 'FIRST LAST' format documented
+003600*                      in CUSTREC - so no change was needed here
+003700*                      to stay consistent with USER-INPUT's
+003800*                      CM-CUST-NAME.
+003900*    2026-08-09   DN   Pick up the batch end-of-file switch from
+004000*                      the shared EOFSW copybook instead of hand-
+004100*                      duplicating its layout, the same way USER-
+004200*                      INPUT and NESTED-IF-EXAMPLE already do.
+004300*    2026-08-09   DN   Split Name into CM-LAST-NAME/CM-FIRST-NAME
+004400*                      when adding a customer, the same way USER-
+004500*                      INPUT does - these are separate fields on
+004600*                      CUST-MASTER-RECORD, not a REDEFINES of
+004700*                      CM-CUST-NAME, and CUST-INQUIRY and CUST-
+004800*                      EXTRACT both expect them to be populated.
+004900*----------------------------------------------------------
+005000 ENVIRONMENT DIVISION.
+005100 INPUT-OUTPUT SECTION.
+005200 FILE-CONTROL.
+005300     SELECT CUSTOMER-MASTER ASSIGN TO 'CUSTMAST'
+005400         ORGANIZATION IS INDEXED
+005500         ACCESS MODE IS DYNAMIC
+005600         RECORD KEY IS CM-CUST-ID
+005700         ALTERNATE RECORD KEY IS CM-CUST-NAME
+005800             WITH DUPLICATES
+005900         FILE STATUS IS CM-FILE-STATUS.
+006000     SELECT NEXT-ID-CONTROL ASSIGN TO 'NEXTIDC'
+006100         ORGANIZATION IS RELATIVE
+006200         ACCESS MODE IS DYNAMIC
+006300         RELATIVE KEY IS NI-REL-KEY
+006400         FILE STATUS IS NI-FILE-STATUS.
+006500     SELECT MODE-CONTROL ASSIGN TO 'RUNMODE'
+006600         ORGANIZATION IS LINE SEQUENTIAL
+006700         FILE STATUS IS MC-FILE-STATUS.
+006800     SELECT BATCH-NAME-INPUT ASSIGN TO 'NAMEBATCH'
+006900         ORGANIZATION IS LINE SEQUENTIAL
+007000         FILE STATUS IS BN-FILE-STATUS.
+007100     SELECT AUTH-CONTROL ASSIGN TO 'OPERAUTH'
+007200         ORGANIZATION IS LINE SEQUENTIAL
+007300         FILE STATUS IS AO-FILE-STATUS.
+007400     SELECT AUTH-FAIL-LOG ASSIGN TO 'AUTHFAIL'
+007500         ORGANIZATION IS LINE SEQUENTIAL
+007600         FILE STATUS IS AF-FILE-STATUS.
+007700*
+007800 DATA DIVISION.
+007900 FILE SECTION.
+008000 FD  CUSTOMER-MASTER
+008100     LABEL RECORDS ARE STANDARD.
+008200     COPY "custrec.cpy".
+008300*
+008400 FD  NEXT-ID-CONTROL
+008500     LABEL RECORDS ARE STANDARD.
+008600     COPY "nextidrc.cpy".
+008700*
+008800 FD  MODE-CONTROL
+008900     LABEL RECORDS ARE STANDARD.
+009000     COPY "modectl.cpy".
+009100*
+009200 FD  BATCH-NAME-INPUT
+009300     LABEL RECORDS ARE STANDARD.
+009400     COPY "batchnm.cpy".
+009500*
+009600 FD  AUTH-CONTROL
+009700     LABEL RECORDS ARE STANDARD.
+009800     COPY "authctl.cpy".
+009900*
+010000 FD  AUTH-FAIL-LOG
+010100     LABEL RECORDS ARE STANDARD.
+010200     COPY "authfailrc.cpy".
+010300*
+010400 WORKING-STORAGE SECTION.
+010500 COPY "usernm.cpy".
+010600 COPY "authops.cpy".
+010700 COPY "rundate.cpy".
+010800*
+010900 01  CM-FILE-STATUS          PIC X(02).
+011000*
+011100 01  NI-REL-KEY              PIC 9(09) COMP VALUE 1.
+011200 01  NI-FILE-STATUS          PIC X(02).
+011300     88  NI-STATUS-NOTFND    VALUE '23', '35'.
+011400*
+011500 01  MC-FILE-STATUS          PIC X(02).
+011600 01  BN-FILE-STATUS          PIC X(02).
+011700 01  AO-FILE-STATUS          PIC X(02).
+011800 01  AF-FILE-STATUS          PIC X(02).
+011900*
+012000 COPY "eofsw.cpy".
+012100*
+012200 01  WS-OPERATOR-ID          PIC X(08).
+012300 01  WS-AUTH-CODE            PIC X(04).
+012400 01  WS-AUTHORIZED-SW        PIC X(01) VALUE 'N'.
+012500     88  WS-AUTHORIZED       VALUE 'Y' FALSE 'N'.
+012600*
+012700 01  WS-DUPLICATE-SW         PIC X(01) VALUE 'N'.
+012800     88  WS-DUPLICATE-FOUND VALUE 'Y' FALSE 'N'.
+012900 01  WS-NAME-FIRST-PART      PIC X(10).
+013000 01  WS-NAME-LAST-PART       PIC X(10).
+013100*
+013200 PROCEDURE DIVISION.
+013300*----------------------------------------------------------
+013400* 0000-MAINLINE
+013500*----------------------------------------------------------
+013600 0000-MAINLINE.
+013700     PERFORM 1900-OPEN-FILES THRU 1900-EXIT.
+013800     PERFORM 1800-READ-MODE-CONTROL THRU 1800-EXIT.
+013900     PERFORM 1700-CHECK-OPERATOR-AUTH THRU 1700-EXIT.
+014000     IF WS-AUTHORIZED
+014100         IF MC-MODE-BATCH
+014200             OPEN INPUT BATCH-NAME-INPUT
+014300             PERFORM 3000-READ-BATCH-RECORD THRU 3000-EXIT
+014400             PERFORM 3100-PROCESS-BATCH-LOOP THRU 3100-EXIT
+014500                 UNTIL WS-BATCH-EOF
+014600             CLOSE BATCH-NAME-INPUT
+014700         ELSE
+014800             DISPLAY 'What is your name? '
+014900             ACCEPT UserName
+015000             PERFORM 2000-PROCESS-ONE-NAME THRU 2000-EXIT
+015100         END-IF
+015200     ELSE
+015300         DISPLAY 'OPERATOR NOT AUTHORIZED TO ADD CUSTOMER RECORDS'
+015400         PERFORM 1730-WRITE-AUTH-FAIL THRU 1730-EXIT
+015500     END-IF.
+015600     CLOSE CUSTOMER-MASTER NEXT-ID-CONTROL AUTH-FAIL-LOG.
+015700     STOP RUN.
+015800*----------------------------------------------------------
+015900* 1700-CHECK-OPERATOR-AUTH - in online mode, prompt the
+016000*     operator for an ID and authorization code; in batch
+016100*     mode, take them from AUTH-CONTROL, since there is no
+016200*     operator at a terminal to prompt.
+016300*----------------------------------------------------------
+016400 1700-CHECK-OPERATOR-AUTH.
+016500     IF MC-MODE-BATCH
+016600         PERFORM 1710-READ-AUTH-CONTROL THRU 1710-EXIT
+016700     ELSE
+016800         DISPLAY 'Enter your operator ID: '
+016900         ACCEPT WS-OPERATOR-ID
+017000         DISPLAY 'Enter your authorization code: '
+017100         ACCEPT WS-AUTH-CODE
+017200     END-IF.
+017300     PERFORM 1720-VALIDATE-OPERATOR THRU 1720-EXIT.
+017400 1700-EXIT.
+017500     EXIT.
+017600*----------------------------------------------------------
+017700* 1710-READ-AUTH-CONTROL - a missing or unreadable control
+017800*     file leaves the operator ID blank, which will not match
+017900*     any table entry, so the run fails closed rather than
+018000*     defaulting to authorized.
+018100*----------------------------------------------------------
+018200 1710-READ-AUTH-CONTROL.
+018300     MOVE SPACES TO WS-OPERATOR-ID.
+018400     MOVE SPACES TO WS-AUTH-CODE.
+018500     OPEN INPUT AUTH-CONTROL.
+018600     IF AO-FILE-STATUS = '00'
+018700         READ AUTH-CONTROL
+018800             AT END
+018900                 CONTINUE
+019000             NOT AT END
+019100                 MOVE AC-OPERATOR-ID TO WS-OPERATOR-ID
+019200                 MOVE AC-AUTH-CODE TO WS-AUTH-CODE
+019300         END-READ
+019400         CLOSE AUTH-CONTROL
+019500     END-IF.
+019600 1710-EXIT.
+019700     EXIT.
+019800*----------------------------------------------------------
+019900* 1720-VALIDATE-OPERATOR - look the operator ID and code up
+020000*     on the AUTHORIZED-OPERATORS table.
+020100*----------------------------------------------------------
+020200 1720-VALIDATE-OPERATOR.
+020300     SET WS-AUTHORIZED TO FALSE.
+020400     SET AUTH-IDX TO 1.
+020500     SEARCH ALL AUTH-TABLE-ENTRY
+020600         AT END
+020700             SET WS-AUTHORIZED TO FALSE
+020800         WHEN AUTH-OPERATOR-ID (AUTH-IDX) = WS-OPERATOR-ID
+020900             IF AUTH-CODE (AUTH-IDX) = WS-AUTH-CODE
+021000                 SET WS-AUTHORIZED TO TRUE
+021100             END-IF
+021200     END-SEARCH.
+021300 1720-EXIT.
+021400     EXIT.
+021500*----------------------------------------------------------
+021600* 1730-WRITE-AUTH-FAIL - log the rejected operator ID and
+021700*     code to AUTH-FAIL-LOG, so the end-of-day exception
+021800*     dashboard has a record of every failed attempt.
+021900*----------------------------------------------------------
+022000 1730-WRITE-AUTH-FAIL.
+022100     MOVE 'USER-INPUT-EX' TO AF-SOURCE-PGM.
+022200     MOVE WS-RUN-DATE TO AF-REJECT-DATE.
+022300     ACCEPT AF-REJECT-TIME FROM TIME.
+022400     MOVE WS-OPERATOR-ID TO AF-INPUT-VALUE.
+022500     MOVE 'OPERATOR NOT AUTHORIZED' TO AF-REASON.
+022600     WRITE AUTH-FAIL-RECORD.
+022700 1730-EXIT.
+022800     EXIT.
+022900*----------------------------------------------------------
+023000* 1900-OPEN-FILES
+023100*----------------------------------------------------------
+023200 1900-OPEN-FILES.
+023300     OPEN I-O CUSTOMER-MASTER.
+023400     IF CM-FILE-STATUS = '35'
+023500         OPEN OUTPUT CUSTOMER-MASTER
+023600         CLOSE CUSTOMER-MASTER
+023700         OPEN I-O CUSTOMER-MASTER
+023800     END-IF.
+023900     OPEN I-O NEXT-ID-CONTROL.
+024000     IF NI-STATUS-NOTFND
+024100         OPEN OUTPUT NEXT-ID-CONTROL
+024200         CLOSE NEXT-ID-CONTROL
+024300         OPEN I-O NEXT-ID-CONTROL
+024400     END-IF.
+024500     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+024600     OPEN EXTEND AUTH-FAIL-LOG.
+024700     IF AF-FILE-STATUS = '35'
+024800         OPEN OUTPUT AUTH-FAIL-LOG
+024900     END-IF.
+025000 1900-EXIT.
+025100     EXIT.
+025200*----------------------------------------------------------
+025300* 1800-READ-MODE-CONTROL - default to online mode when the
+025400*     control file is absent or carries an unrecognized code.
+025500*----------------------------------------------------------
+025600 1800-READ-MODE-CONTROL.
+025700     MOVE 'O' TO MC-RUN-MODE.
+025800     OPEN INPUT MODE-CONTROL.
+025900     IF MC-FILE-STATUS = '00'
+026000         READ MODE-CONTROL
+026100             AT END
+026200                 MOVE 'O' TO MC-RUN-MODE
+026300         END-READ
+026400         CLOSE MODE-CONTROL
+026500     END-IF.
+026600     IF NOT MC-MODE-BATCH AND NOT MC-MODE-ONLINE
+026700         MOVE 'O' TO MC-RUN-MODE
+026800     END-IF.
+026900 1800-EXIT.
+027000     EXIT.
+027100*----------------------------------------------------------
+027200* 3000-READ-BATCH-RECORD
+027300*----------------------------------------------------------
+027400 3000-READ-BATCH-RECORD.
+027500     READ BATCH-NAME-INPUT
+027600         AT END
+027700             SET WS-BATCH-EOF TO TRUE
+027800         NOT AT END
+027900             MOVE BN-NAME TO Name
+028000     END-READ.
+028100 3000-EXIT.
+028200     EXIT.
+028300*----------------------------------------------------------
+028400* 3100-PROCESS-BATCH-LOOP
+028500*----------------------------------------------------------
+028600 3100-PROCESS-BATCH-LOOP.
+028700     PERFORM 2000-PROCESS-ONE-NAME THRU 2000-EXIT.
+028800     PERFORM 3000-READ-BATCH-RECORD THRU 3000-EXIT.
+028900 3100-EXIT.
+029000     EXIT.
+029100*----------------------------------------------------------
+029200* 2000-PROCESS-ONE-NAME - check for a duplicate and add the
+029300*     name currently in Name, however it was captured.
+029400*----------------------------------------------------------
+029500 2000-PROCESS-ONE-NAME.
+029600     PERFORM 1000-CHECK-DUPLICATE THRU 1000-EXIT.
+029700     IF WS-DUPLICATE-FOUND
+029800         DISPLAY Name, ' IS ALREADY ON FILE'
+029900     ELSE
+030000         DISPLAY "It's nice to meet you" SPACE Name
+030100         PERFORM 1200-ADD-CUSTOMER-MASTER THRU 1200-EXIT
+030200     END-IF.
+030300 2000-EXIT.
+030400     EXIT.
+030500*----------------------------------------------------------
+030600* 1000-CHECK-DUPLICATE - look the proposed name up on
+030700*     CUSTOMER-MASTER before it gets added, so look-alike
+030800*     duplicates are caught here instead of by a clerk
+030900*     doing manual review days later.
+031000*----------------------------------------------------------
+031100 1000-CHECK-DUPLICATE.
+031200     SET WS-DUPLICATE-FOUND TO FALSE.
+031300     MOVE Name TO CM-CUST-NAME.
+031400     READ CUSTOMER-MASTER
+031500         KEY IS CM-CUST-NAME
+031600         INVALID KEY
+031700             CONTINUE
+031800         NOT INVALID KEY
+031900             SET WS-DUPLICATE-FOUND TO TRUE
+032000     END-READ.
+032100 1000-EXIT.
+032200     EXIT.
+032300*----------------------------------------------------------
+032400* 1200-ADD-CUSTOMER-MASTER - assign the next customer ID,
+032500*     split Name into CM-LAST-NAME/CM-FIRST-NAME the same
+032600*     way USER-INPUT does, and add the new name to
+032700*     CUSTOMER-MASTER.
+032800*----------------------------------------------------------
+032900 1200-ADD-CUSTOMER-MASTER.
+033000     MOVE 1 TO NI-REL-KEY.
+033100     READ NEXT-ID-CONTROL
+033200         INVALID KEY
+033300             MOVE 1 TO NI-NEXT-CUST-ID
+033400     END-READ.
+033500     MOVE NI-NEXT-CUST-ID TO CM-CUST-ID.
+033600     MOVE Name TO CM-CUST-NAME.
+033700     MOVE SPACES TO WS-NAME-FIRST-PART.
+033800     MOVE SPACES TO WS-NAME-LAST-PART.
+033900     UNSTRING Name DELIMITED BY SPACE
+034000         INTO WS-NAME-FIRST-PART WS-NAME-LAST-PART
+034100     END-UNSTRING.
+034200     MOVE WS-NAME-LAST-PART TO CM-LAST-NAME.
+034300     MOVE WS-NAME-FIRST-PART TO CM-FIRST-NAME.
+034400     ACCEPT CM-ADD-DATE FROM DATE YYYYMMDD.
+034500     WRITE CUST-MASTER-RECORD
+034600         INVALID KEY
+034700             DISPLAY 'ERROR ADDING CUSTOMER ', CM-CUST-ID
+034800     END-WRITE.
+034900     ADD 1 TO NI-NEXT-CUST-ID.
+035000     MOVE 1 TO NI-REL-KEY.
+035100     REWRITE NEXT-ID-RECORD
+035200         INVALID KEY
+035300             WRITE NEXT-ID-RECORD
+035400     END-REWRITE.
+035500 1200-EXIT.
+035600     EXIT.
