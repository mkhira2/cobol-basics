@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK:    PERFCTL
+      *    PURPOSE:     Run-time repeat-count control record for
+      *                 PERFORM-TIMES, read from a JCL SYSIN card or
+      *                 control file instead of a compiled-in count.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      *    2026-08-09  DN   Add RC-CHECKPOINT-INTERVAL, so the job-step
+      *                     checkpoint frequency can be tuned per run
+      *                     instead of being compiled in.
+      ******************************************************************
+       01  REPEAT-CTL-RECORD.
+           05  RC-REPEAT-COUNT         PIC 9(03).
+           05  RC-CHECKPOINT-INTERVAL  PIC 9(03).
