@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    COPYBOOK:    SEQNUMRC
+      *    PURPOSE:     One generated document sequence number, as
+      *                 written to the SEQ-NUMBERS relative file by
+      *                 INCREMENT-EXAMPLE, and later matched against
+      *                 consumption by the reconciliation report.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  SEQ-NUM-RECORD.
+           05  SN-SEQ-NUMBER           PIC 9(09).
+           05  SN-GEN-DATE             PIC 9(08).
