@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK:    NEXTIDRC
+      *    PURPOSE:     Single-record control file holding the next
+      *                 customer ID to assign, so CUSTOMER-MASTER
+      *                 additions get a unique key without needing an
+      *                 index scan to find the current high value.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  NEXT-ID-RECORD.
+           05  NI-NEXT-CUST-ID         PIC 9(06).
