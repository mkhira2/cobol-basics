@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    COPYBOOK:    CUSTCSV
+      *    PURPOSE:     One delimited output line for the CUSTOMER-
+      *                 MASTER CSV extract, one field wide so any
+      *                 field combination can be STRINGed into it.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  CUSTOMER-CSV-RECORD.
+           05  CC-CSV-LINE             PIC X(80).
