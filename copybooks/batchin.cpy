@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK:    BATCHIN
+      *    PURPOSE:     Batch-mode input record for the USER-INPUT
+      *                 family, carrying the same last/first name
+      *                 split as the online ACCEPT captures.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  BATCH-INPUT-RECORD.
+           05  BI-LAST-NAME            PIC X(15).
+           05  BI-FIRST-NAME           PIC X(15).
