@@ -0,0 +1,29 @@
+      ******************************************************************
+      *    COPYBOOK:    CUSTREC
+      *    AUTHOR:      D. Nolan, Data Administration
+      *    DATE-WRITTEN: 2026-08-09
+      *    PURPOSE:     Customer master record layout, shared by every
+      *                 program that captures, looks up, or extracts
+      *                 customer-name data (USER-INPUT family,
+      *                 IF-EXAMPLE name validation, the CSV extract).
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook - customer master record.
+      ******************************************************************
+       01  CUST-MASTER-RECORD.
+           05  CM-CUST-ID              PIC 9(06).
+      *    Canonical format: 'FIRST LAST', trimmed to a single space
+      *    between the two names, no trailing fill - the free-text
+      *    full name an operator would naturally type into IF-EXAMPLE
+      *    or USER-INPUT-EXAMPLE's single-field name prompt, and what
+      *    USER-INPUT builds from its separate LAST-NAME/FIRST-NAME
+      *    capture. Every program that populates or searches this
+      *    field must agree on this format or a customer added
+      *    through one program will not be found through another.
+           05  CM-CUST-NAME            PIC X(20).
+           05  CM-NAME-PARTS.
+               10  CM-LAST-NAME        PIC X(15).
+               10  CM-FIRST-NAME       PIC X(15).
+           05  CM-ADD-DATE             PIC 9(08).
+           05  FILLER                  PIC X(10).
