@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    COPYBOOK:    THREPRM
+      *    PURPOSE:     CALL parameter record for the THRESH-EVAL
+      *                 subprogram, shared by the caller and callee so
+      *                 the two stay in step. Carries the A/B pair and
+      *                 the exception thresholds in, and the branch
+      *                 decision and exception flag back out.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  THRESHOLD-EVAL-PARMS.
+           05  TE-VALUE-A              PIC 99.
+           05  TE-VALUE-B              PIC 99.
+           05  TE-RESULT               PIC 9999.
+           05  TE-A-LOW-THRESHOLD      PIC 99.
+           05  TE-B-HIGH-THRESHOLD     PIC 99.
+           05  TE-RESULT-THRESHOLD     PIC 9999.
+           05  TE-BRANCH-TAKEN         PIC X(30).
+           05  TE-EXCEPTION-SW         PIC X(01).
+               88  TE-EXCEPTION-RAISED VALUE 'Y' FALSE 'N'.
