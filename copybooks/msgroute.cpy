@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK:    MSGROUTE
+      *    PURPOSE:     Output routing control record for message.cbl
+      *                 (PROGRAM-ID PreDefMsg) - picks console, print
+      *                 file, or notification-interface file as the
+      *                 destination for the resolved message text.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  MSG-ROUTE-RECORD.
+           05  MR-ROUTE-CODE           PIC X(01).
+               88  MR-ROUTE-CONSOLE    VALUE 'C'.
+               88  MR-ROUTE-PRINT      VALUE 'P'.
+               88  MR-ROUTE-INTERFACE  VALUE 'I'.
