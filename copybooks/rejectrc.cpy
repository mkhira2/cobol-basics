@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK:    REJECTRC
+      *    PURPOSE:     Generic reject/suspense record, shared by any
+      *                 program that needs to log an input value it
+      *                 would not accept, for later manual review.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  REJECT-RECORD.
+           05  RJ-SOURCE-PGM           PIC X(15).
+           05  RJ-REJECT-DATE          PIC 9(08).
+           05  RJ-REJECT-TIME          PIC 9(08).
+           05  RJ-INPUT-VALUE          PIC X(30).
+           05  RJ-REASON               PIC X(30).
