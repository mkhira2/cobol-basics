@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    COPYBOOK:    AUDITREC
+      *    PURPOSE:     One audit-trail entry for every threshold
+      *                 decision NESTED-IF-EXAMPLE makes, so exception
+      *                 handling can be evidenced after the fact.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      *    2026-08-09  DN   Add AL-EXCEPTION-SW, carried straight over
+      *                     from THRESH-EVAL's TE-EXCEPTION-SW, so
+      *                     readers of this file can tell a real
+      *                     exception from the non-exception branch
+      *                     without having to re-parse AL-BRANCH-TAKEN.
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AL-RUN-DATE             PIC 9(08).
+           05  AL-RUN-TIME             PIC 9(08).
+           05  AL-VALUE-A              PIC 99.
+           05  AL-VALUE-B              PIC 99.
+           05  AL-RESULT               PIC 9999.
+           05  AL-BRANCH-TAKEN         PIC X(30).
+           05  AL-EXCEPTION-SW         PIC X(01).
+               88  AL-EXCEPTION-RAISED VALUE 'Y' FALSE 'N'.
