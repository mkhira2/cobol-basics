@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK:    RUNDATE
+      *    PURPOSE:     Shared run-date stamp, populated once from the
+      *                 system date at the start of a run and carried
+      *                 onto every report and output-file record the
+      *                 program produces, so every artifact is dated
+      *                 with the same value the report headers show.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  WS-RUN-DATE                 PIC 9(08).
