@@ -0,0 +1,29 @@
+      ******************************************************************
+      *    COPYBOOK:    MSGTAB
+      *    PURPOSE:     Indexed table of standard message codes, so
+      *                 operations can change customer-facing wording
+      *                 by changing this table instead of recompiling
+      *                 every program that displays a message. The
+      *                 message text and the PreDefMsg output area are
+      *                 both defined here, from the same PIC, so the
+      *                 two can never drift out of step.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      *    2026-08-09  DN   Widened MSG-TABLE-TEXT from 18 to 25 bytes
+      *                     and moved the PreDefMsg output area here so
+      *                     it is always sized to match the table.
+      ******************************************************************
+       01  MSG-TABLE-VALUES.
+           05  FILLER  PIC X(28) VALUE '001Hello again world        '.
+           05  FILLER  PIC X(28) VALUE '002Payment overdue          '.
+           05  FILLER  PIC X(28) VALUE '003Account closed           '.
+       01  MSG-TABLE REDEFINES MSG-TABLE-VALUES.
+           05  MSG-TABLE-ENTRY OCCURS 3 TIMES
+                   ASCENDING KEY IS MSG-TABLE-CODE
+                   INDEXED BY MSG-IDX.
+               10  MSG-TABLE-CODE      PIC X(03).
+               10  MSG-TABLE-TEXT      PIC X(25).
+      *
+       01  PreDefMsg                   PIC X(25).
