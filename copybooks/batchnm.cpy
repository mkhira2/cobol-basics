@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    COPYBOOK:    BATCHNM
+      *    PURPOSE:     Batch-mode input record for USER-INPUT-EXAMPLE,
+      *                 carrying one name per record in place of the
+      *                 online ACCEPT.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  BATCH-NAME-RECORD.
+           05  BN-NAME                 PIC X(10).
