@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    COPYBOOK:    USERNM
+      *    PURPOSE:     Shared UserName capture layout for the
+      *                 USER-INPUT family of intake programs, so a
+      *                 widening of Name only has to happen in one
+      *                 place.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook - pulled out of
+      *                     USER-INPUT and USER-INPUT-EXAMPLE.
+      ******************************************************************
+       01  UserName.
+           02  Name                    PIC X(10).
