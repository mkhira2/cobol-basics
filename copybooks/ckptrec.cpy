@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK:    CKPTREC
+      *    PURPOSE:     Generic single-record restart/checkpoint layout
+      *                 shared by any long-running batch loop that
+      *                 needs to resume from its last completed unit
+      *                 of work instead of starting over from scratch.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-JOB-ID             PIC X(08).
+           05  CKPT-LAST-COUNT         PIC 9(09).
+           05  CKPT-TARGET-COUNT       PIC 9(09).
+           05  CKPT-LAST-UPDATE        PIC 9(08).
