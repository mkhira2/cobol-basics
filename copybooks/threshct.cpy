@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    COPYBOOK:    THRESHCT
+      *    PURPOSE:     Run-time control record for the exception
+      *                 thresholds NESTED-IF-EXAMPLE applies, so the
+      *                 thresholds can be raised without a recompile.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  THRESHOLD-CTL-RECORD.
+           05  TC-A-LOW-THRESHOLD      PIC 99.
+           05  TC-B-HIGH-THRESHOLD     PIC 99.
+           05  TC-RESULT-THRESHOLD     PIC 9999.
