@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK:    DOCUSERC
+      *    PURPOSE:     One consumed-sequence-number record, as
+      *                 written by the downstream document system that
+      *                 actually uses a number handed out by
+      *                 INCREMENT-EXAMPLE. Read by the reconciliation
+      *                 report to match consumption against generation.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  DOC-USE-RECORD.
+           05  DU-SEQ-NUMBER           PIC 9(09).
+           05  DU-DOC-ID               PIC X(10).
+           05  DU-USE-DATE             PIC 9(08).
