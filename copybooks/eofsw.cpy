@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    COPYBOOK:    EOFSW
+      *    PURPOSE:     Shared end-of-file switch for the batch-input
+      *                 readers across the file-driven programs (
+      *                 USER-INPUT, NESTED-IF-EXAMPLE, and any future
+      *                 program built on the same batch/online mode
+      *                 switch), so every AT END / NOT AT END handler
+      *                 tests the same flag the same way.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  WS-BATCH-EOF-SW             PIC X(01) VALUE 'N'.
+           88  WS-BATCH-EOF            VALUE 'Y'.
