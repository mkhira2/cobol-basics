@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    COPYBOOK:    MAXCTLRC
+      *    PURPOSE:     Externalized upper-bound control record. Any
+      *                 program that loops a run-time-entered number
+      *                 of times reads this to cap the count against
+      *                 a site-controlled ceiling, so a mistyped or
+      *                 malicious value cannot drive a runaway loop.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  MAX-LIMIT-CTL-RECORD.
+           05  MC-MAX-LOOP-VALUE       PIC 9(09).
