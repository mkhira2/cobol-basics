@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK:    MODECTL
+      *    PURPOSE:     Run-mode control record, shared by any program
+      *                 that can either prompt an operator online or
+      *                 drive itself from a batch input file. Absence
+      *                 of the control file (or an unrecognized code)
+      *                 defaults the program to online mode.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  MODE-CTL-RECORD.
+           05  MC-RUN-MODE             PIC X(01).
+               88  MC-MODE-BATCH       VALUE 'B'.
+               88  MC-MODE-ONLINE      VALUE 'O'.
