@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK:    ABPAIRIN
+      *    PURPOSE:     Batch-mode input record for NESTED-IF-EXAMPLE,
+      *                 carrying one A/B pair per record so a whole
+      *                 file of pairs can be evaluated in one run.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  AB-PAIR-RECORD.
+           05  AP-VALUE-A              PIC 99.
+           05  AP-VALUE-B              PIC 99.
