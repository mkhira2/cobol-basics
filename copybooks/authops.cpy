@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    COPYBOOK:    AUTHOPS
+      *    PURPOSE:     Indexed table of operator IDs and authorization
+      *                 codes cleared to add new records to the
+      *                 CUSTOMER-MASTER file, so account creation has a
+      *                 gate instead of being open to anyone who can run
+      *                 the job.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  AUTHORIZED-OPERATORS-VALUES.
+           05  FILLER  PIC X(12) VALUE 'OPER0001A1B2'.
+           05  FILLER  PIC X(12) VALUE 'OPER0002C3D4'.
+           05  FILLER  PIC X(12) VALUE 'SUPRVSR1Z9Y8'.
+       01  AUTHORIZED-OPERATORS REDEFINES AUTHORIZED-OPERATORS-VALUES.
+           05  AUTH-TABLE-ENTRY OCCURS 3 TIMES
+                   ASCENDING KEY IS AUTH-OPERATOR-ID
+                   INDEXED BY AUTH-IDX.
+               10  AUTH-OPERATOR-ID    PIC X(08).
+               10  AUTH-CODE           PIC X(04).
