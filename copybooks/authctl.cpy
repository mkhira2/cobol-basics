@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    COPYBOOK:    AUTHCTL
+      *    PURPOSE:     Operator-authorization control record. Used in
+      *                 batch mode, where there is no operator at a
+      *                 terminal to prompt, to supply the operator ID
+      *                 and authorization code the run is to be
+      *                 validated under.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  AUTH-CTL-RECORD.
+           05  AC-OPERATOR-ID          PIC X(08).
+           05  AC-AUTH-CODE            PIC X(04).
