@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    COPYBOOK:    STMTREC
+      *    PURPOSE:     One statement-print output record for the
+      *                 PERFORM-TIMES nightly statement-print run.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      *    2026-08-09  DN   Add ST-RUN-DATE so every statement record
+      *                     carries the run date it was produced under.
+      *    2026-08-09  DN   Add ST-HASH-TOTAL so the trailer record can
+      *                     carry a hash total alongside the actual
+      *                     count written, for the print vendor's
+      *                     intake validation.
+      ******************************************************************
+       01  STATEMENT-RECORD.
+           05  ST-RECORD-TYPE          PIC X(01).
+               88  ST-TYPE-HEADER      VALUE 'H'.
+               88  ST-TYPE-DETAIL      VALUE 'D'.
+               88  ST-TYPE-TRAILER     VALUE 'T'.
+           05  ST-RUN-DATE             PIC 9(08).
+           05  ST-ITERATION-NBR        PIC 9(05).
+           05  ST-HASH-TOTAL           PIC 9(09).
+           05  ST-STATEMENT-TEXT       PIC X(40).
