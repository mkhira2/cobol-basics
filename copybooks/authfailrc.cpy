@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    COPYBOOK:    AUTHFAILRC
+      *    PURPOSE:     One authorization-failure entry for
+      *                 AUTH-FAIL-LOG. Same shape as REJECTRC's
+      *                 REJECT-RECORD, but given its own copybook and
+      *                 AF- prefix so USER-INPUT-EXAMPLE (the writer)
+      *                 and EOD-EXCEPT-RPT (the reader) share one
+      *                 canonical layout instead of each picking its
+      *                 own names for the same physical file.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  AUTH-FAIL-RECORD.
+           05  AF-SOURCE-PGM           PIC X(15).
+           05  AF-REJECT-DATE          PIC 9(08).
+           05  AF-REJECT-TIME          PIC 9(08).
+           05  AF-INPUT-VALUE          PIC X(30).
+           05  AF-REASON               PIC X(30).
