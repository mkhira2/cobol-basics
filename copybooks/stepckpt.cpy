@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    COPYBOOK:    STEPCKPT
+      *    PURPOSE:     Job-step-level checkpoint log for PERFORM-TIMES.
+      *                 Written every N iterations (and once more at
+      *                 end of run), so a restart JCL step has a
+      *                 readable history of checkpoint milestones
+      *                 without having to open the internal relative
+      *                 CHECKPOINT-FILE that the program itself uses to
+      *                 resume.
+      *------------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-09  DN   Original copybook.
+      ******************************************************************
+       01  STEP-CHECKPOINT-RECORD.
+           05  SC-JOB-ID               PIC X(08).
+           05  SC-RUN-DATE             PIC 9(08).
+           05  SC-CHECKPOINT-TIME      PIC 9(08).
+           05  SC-CHECKPOINT-ITERATION PIC 9(05).
+           05  SC-TARGET-COUNT         PIC 9(05).
