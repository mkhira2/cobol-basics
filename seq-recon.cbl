@@ -0,0 +1,261 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     SEQ-RECON.
+000300 AUTHOR.         kenjihirabayashi.
+000400 INSTALLATION.   DATA PROCESSING.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.  2026-08-09.
+000700*----------------------------------------------------------
+000800* Matches the SEQ-NUMBERS file generated by INCREMENT-EXAMPLE
+000900* against the DOCUMENT-USE-LOG file written by the downstream
+001000* document system, and reports any generated-but-unused or
+001100* used-but-never-generated numbers, so gaps are caught before
+001200* they become an audit finding. Both files are expected in
+001300* ascending sequence-number order; a straight sequential
+001400* match is used, one record from each side at a time.
+001500*----------------------------------------------------------
+001600*    MODIFICATION HISTORY
+001700*    DATE        INIT  DESCRIPTION
+001800*    2026-08-09   DN   Original program.
+001900*    2026-08-09   DN   Stamp the report with a run date, from
+002000*                      the shared RUNDATE copybook.
+002100*    2026-08-09   DN   Sort SEQ-NUMBERS into ascending sequence
+002200*                      order ahead of the match, since a
+002300*                      restarted checkpoint run can leave
+002400*                      generation-order writes out of numeric
+002500*                      sequence.
+002600*    2026-08-09   DN   STOP RUN instead of GOBACK - this report
+002700*                      is a standalone batch job, never CALLed
+002800*                      by another program, same as CTL-TOTAL-RPT
+002900*                      and EOD-EXCEPT-RPT.
+003000*----------------------------------------------------------
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT SEQ-NUMBERS ASSIGN TO 'SEQNBRS'
+003500         ORGANIZATION IS RELATIVE
+003600         ACCESS MODE IS SEQUENTIAL
+003700         FILE STATUS IS SN-FILE-STATUS.
+003800     SELECT DOCUMENT-USE-LOG ASSIGN TO 'DOCUSED'
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS DU-FILE-STATUS.
+004100     SELECT RECON-REPORT ASSIGN TO 'SEQRECON'
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS RR-FILE-STATUS.
+004400     SELECT SORT-WORK-FILE ASSIGN TO 'SEQSRTWK'.
+004500     SELECT SORTED-SEQ-NUMBERS ASSIGN TO 'SEQSRTD'
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS SS-FILE-STATUS.
+004800*
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  SEQ-NUMBERS
+005200     LABEL RECORDS ARE STANDARD.
+005300     COPY "seqnumrc.cpy".
+005400*
+005500 FD  DOCUMENT-USE-LOG
+005600     LABEL RECORDS ARE STANDARD.
+005700     COPY "docuserc.cpy".
+005800*
+005900 FD  RECON-REPORT
+006000     LABEL RECORDS ARE STANDARD.
+006100 01  RR-LINE                     PIC X(80).
+006200*
+006300 SD  SORT-WORK-FILE.
+006400 01  SW-SORT-RECORD.
+006500     05  SW-SEQ-NUMBER           PIC 9(09).
+006600     05  SW-GEN-DATE             PIC 9(08).
+006700*
+006800 FD  SORTED-SEQ-NUMBERS
+006900     LABEL RECORDS ARE STANDARD.
+007000 01  SS-SORTED-RECORD.
+007100     05  SS-SEQ-NUMBER           PIC 9(09).
+007200     05  SS-GEN-DATE             PIC 9(08).
+007300*
+007400 WORKING-STORAGE SECTION.
+007500 01  SN-FILE-STATUS              PIC X(02).
+007600 01  DU-FILE-STATUS              PIC X(02).
+007700 01  RR-FILE-STATUS              PIC X(02).
+007800 01  SS-FILE-STATUS              PIC X(02).
+007900*
+008000 01  WS-GEN-EOF-SW               PIC X(01) VALUE 'N'.
+008100     88  WS-GEN-EOF              VALUE 'Y'.
+008200 01  WS-USED-EOF-SW              PIC X(01) VALUE 'N'.
+008300     88  WS-USED-EOF             VALUE 'Y'.
+008400*
+008500 01  WS-HIGH-KEY                 PIC 9(09) VALUE 999999999.
+008600 01  WS-GEN-KEY                  PIC 9(09) VALUE ZERO.
+008700 01  WS-USED-KEY                 PIC 9(09) VALUE ZERO.
+008800*
+008900 01  WS-GEN-COUNT                PIC 9(07) COMP VALUE 0.
+009000 01  WS-USED-COUNT               PIC 9(07) COMP VALUE 0.
+009100 01  WS-UNUSED-COUNT             PIC 9(07) COMP VALUE 0.
+009200 01  WS-ORPHAN-COUNT             PIC 9(07) COMP VALUE 0.
+009300*
+009400 COPY "rundate.cpy".
+009500*
+009600 01  RR-HEADER-LINE.
+009700     05  FILLER                  PIC X(28) VALUE
+009800         'SEQ-RECON RECONCILIATION - '.
+009900     05  FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+010000     05  HDR-RUN-DATE            PIC 9999/99/99.
+010100 01  RR-DETAIL-LINE.
+010200     05  FILLER                  PIC X(14) VALUE
+010300         'SEQ NUMBER: '.
+010400     05  RR-SEQ-NUMBER           PIC Z(8)9.
+010500     05  FILLER                  PIC X(03) VALUE SPACES.
+010600     05  RR-STATUS               PIC X(30).
+010700*
+010800 01  RR-SUMMARY-LINE.
+010900     05  RR-SUMMARY-LABEL        PIC X(30).
+011000     05  RR-SUMMARY-COUNT        PIC Z(8)9.
+011100*
+011200 PROCEDURE DIVISION.
+011300*----------------------------------------------------------
+011400* 0000-MAINLINE
+011500*----------------------------------------------------------
+011600 0000-MAINLINE.
+011700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011800     PERFORM 2000-MATCH-RECORDS THRU 2000-EXIT
+011900         UNTIL WS-GEN-EOF AND WS-USED-EOF.
+012000     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.
+012100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+012200     STOP RUN.
+012300*----------------------------------------------------------
+012400* 1000-INITIALIZE - open the two input files (the document
+012500*     use log may not exist yet on a site with no downstream
+012600*     consumer set up; that is treated as an empty file, not
+012700*     an error) and prime both sides with the first key.
+012800*----------------------------------------------------------
+012900 1000-INITIALIZE.
+013000     OPEN OUTPUT RECON-REPORT.
+013100     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+013200     MOVE WS-RUN-DATE TO HDR-RUN-DATE.
+013300     WRITE RR-LINE FROM RR-HEADER-LINE.
+013400     PERFORM 1050-SORT-GENERATED THRU 1050-EXIT.
+013500     OPEN INPUT SORTED-SEQ-NUMBERS.
+013600     IF SS-FILE-STATUS = '00'
+013700         PERFORM 1100-READ-GENERATED THRU 1100-EXIT
+013800     ELSE
+013900         SET WS-GEN-EOF TO TRUE
+014000         MOVE WS-HIGH-KEY TO WS-GEN-KEY
+014100     END-IF.
+014200     OPEN INPUT DOCUMENT-USE-LOG.
+014300     IF DU-FILE-STATUS = '00'
+014400         PERFORM 1200-READ-USED THRU 1200-EXIT
+014500     ELSE
+014600         SET WS-USED-EOF TO TRUE
+014700         MOVE WS-HIGH-KEY TO WS-USED-KEY
+014800     END-IF.
+014900 1000-EXIT.
+015000     EXIT.
+015100*----------------------------------------------------------
+015200* 1050-SORT-GENERATED - sort SEQ-NUMBERS into ascending
+015300*     sequence-number order ahead of the match, so an
+015400*     out-of-sequence write left by a restarted checkpoint
+015500*     run does not break the sequential match logic. A
+015600*     missing SEQ-NUMBERS file is left as an empty sorted
+015700*     file, matching the prior treat-as-empty behavior.
+015800*----------------------------------------------------------
+015900 1050-SORT-GENERATED.
+016000     OPEN INPUT SEQ-NUMBERS.
+016100     IF SN-FILE-STATUS = '00'
+016200         CLOSE SEQ-NUMBERS
+016300         SORT SORT-WORK-FILE
+016400             ON ASCENDING KEY SW-SEQ-NUMBER
+016500             USING SEQ-NUMBERS
+016600             GIVING SORTED-SEQ-NUMBERS
+016700     ELSE
+016800         OPEN OUTPUT SORTED-SEQ-NUMBERS
+016900         CLOSE SORTED-SEQ-NUMBERS
+017000     END-IF.
+017100 1050-EXIT.
+017200     EXIT.
+017300*----------------------------------------------------------
+017400* 1100-READ-GENERATED
+017500*----------------------------------------------------------
+017600 1100-READ-GENERATED.
+017700     READ SORTED-SEQ-NUMBERS
+017800         AT END
+017900             SET WS-GEN-EOF TO TRUE
+018000             MOVE WS-HIGH-KEY TO WS-GEN-KEY
+018100         NOT AT END
+018200             MOVE SS-SEQ-NUMBER TO WS-GEN-KEY
+018300             ADD 1 TO WS-GEN-COUNT
+018400     END-READ.
+018500 1100-EXIT.
+018600     EXIT.
+018700*----------------------------------------------------------
+018800* 1200-READ-USED
+018900*----------------------------------------------------------
+019000 1200-READ-USED.
+019100     READ DOCUMENT-USE-LOG
+019200         AT END
+019300             SET WS-USED-EOF TO TRUE
+019400             MOVE WS-HIGH-KEY TO WS-USED-KEY
+019500         NOT AT END
+019600             MOVE DU-SEQ-NUMBER TO WS-USED-KEY
+019700             ADD 1 TO WS-USED-COUNT
+019800     END-READ.
+019900 1200-EXIT.
+020000     EXIT.
+020100*----------------------------------------------------------
+020200* 2000-MATCH-RECORDS - classic sequential match/merge: the
+020300*     lower key of the two is the one that's out of step,
+020400*     and gets reported; equal keys are a clean match.
+020500*----------------------------------------------------------
+020600 2000-MATCH-RECORDS.
+020700     EVALUATE TRUE
+020800         WHEN WS-GEN-KEY < WS-USED-KEY
+020900             MOVE WS-GEN-KEY TO RR-SEQ-NUMBER
+021000             MOVE 'GENERATED BUT NEVER USED' TO RR-STATUS
+021100             WRITE RR-LINE FROM RR-DETAIL-LINE
+021200             ADD 1 TO WS-UNUSED-COUNT
+021300             IF NOT WS-GEN-EOF
+021400                 PERFORM 1100-READ-GENERATED THRU 1100-EXIT
+021500             END-IF
+021600         WHEN WS-GEN-KEY > WS-USED-KEY
+021700             MOVE WS-USED-KEY TO RR-SEQ-NUMBER
+021800             MOVE 'USED BUT NEVER GENERATED' TO RR-STATUS
+021900             WRITE RR-LINE FROM RR-DETAIL-LINE
+022000             ADD 1 TO WS-ORPHAN-COUNT
+022100             IF NOT WS-USED-EOF
+022200                 PERFORM 1200-READ-USED THRU 1200-EXIT
+022300             END-IF
+022400         WHEN OTHER
+022500             IF NOT WS-GEN-EOF
+022600                 PERFORM 1100-READ-GENERATED THRU 1100-EXIT
+022700             END-IF
+022800             IF NOT WS-USED-EOF
+022900                 PERFORM 1200-READ-USED THRU 1200-EXIT
+023000             END-IF
+023100     END-EVALUATE.
+023200 2000-EXIT.
+023300     EXIT.
+023400*----------------------------------------------------------
+023500* 8000-PRINT-SUMMARY
+023600*----------------------------------------------------------
+023700 8000-PRINT-SUMMARY.
+023800     MOVE SPACES TO RR-LINE.
+023900     WRITE RR-LINE.
+024000     MOVE SPACES TO RR-SUMMARY-LINE.
+024100     MOVE 'NUMBERS GENERATED:' TO RR-SUMMARY-LABEL.
+024200     MOVE WS-GEN-COUNT TO RR-SUMMARY-COUNT.
+024300     WRITE RR-LINE FROM RR-SUMMARY-LINE.
+024400     MOVE 'NUMBERS USED:' TO RR-SUMMARY-LABEL.
+024500     MOVE WS-USED-COUNT TO RR-SUMMARY-COUNT.
+024600     WRITE RR-LINE FROM RR-SUMMARY-LINE.
+024700     MOVE 'GENERATED BUT NEVER USED:' TO RR-SUMMARY-LABEL.
+024800     MOVE WS-UNUSED-COUNT TO RR-SUMMARY-COUNT.
+024900     WRITE RR-LINE FROM RR-SUMMARY-LINE.
+025000     MOVE 'USED BUT NEVER GENERATED:' TO RR-SUMMARY-LABEL.
+025100     MOVE WS-ORPHAN-COUNT TO RR-SUMMARY-COUNT.
+025200     WRITE RR-LINE FROM RR-SUMMARY-LINE.
+025300 8000-EXIT.
+025400     EXIT.
+025500*----------------------------------------------------------
+025600* 9000-TERMINATE
+025700*----------------------------------------------------------
+025800 9000-TERMINATE.
+025900     CLOSE SORTED-SEQ-NUMBERS DOCUMENT-USE-LOG RECON-REPORT.
+026000 9000-EXIT.
+026100     EXIT.
