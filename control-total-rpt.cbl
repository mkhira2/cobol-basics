@@ -0,0 +1,240 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     CTL-TOTAL-RPT.
+000300 AUTHOR.         kenjihirabayashi.
+000400 INSTALLATION.   DATA PROCESSING.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.  2026-08-09.
+000700*----------------------------------------------------------
+000800* Nightly end-of-day control-total report. Reads the
+000900* sequence numbers INCREMENT-EXAMPLE generated and the
+001000* threshold decisions NESTED-IF-EXAMPLE logged, and prints
+001100* one control-total page with record counts and hash
+001200* totals, so operations doesn't have to eyeball three
+001300* separate console logs to confirm the night's processing
+001400* balanced.
+001500*----------------------------------------------------------
+001600*    MODIFICATION HISTORY
+001700*    DATE        INIT  DESCRIPTION
+001800*    2026-08-09   DN   Original program.
+001900*    2026-08-09   DN   Add the IF-EXAMPLE reject/suspense
+002000*                      count now that one exists.
+002100*    2026-08-09   DN   Test AL-EXCEPTION-RAISED instead of a
+002200*                      14-character prefix of AL-BRANCH-TAKEN,
+002300*                      which matched the exception branch and
+002400*                      the RESULT<=50 non-exception branch alike
+002500*                      and overcounted exceptions.
+002600*    2026-08-09   DN   Widen RPT-VALUE to 12 digit positions -
+002700*                      at 8 it could not hold the full SEQ-
+002800*                      NUMBERS hash total (PIC 9(11)) once a
+002900*                      persistent, checkpointed sequence file
+003000*                      ran up a cumulative hash over 8 digits.
+003100*----------------------------------------------------------
+003200 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT SEQ-NUMBERS ASSIGN TO 'SEQNBRS'
+003600         ORGANIZATION IS RELATIVE
+003700         ACCESS MODE IS SEQUENTIAL
+003800         FILE STATUS IS SN-FILE-STATUS.
+003900     SELECT AUDIT-LOG ASSIGN TO 'AUDITLOG'
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS AL-FILE-STATUS.
+004200     SELECT REJECT-LOG ASSIGN TO 'IFEXCREJ'
+004300         ORGANIZATION IS LINE SEQUENTIAL
+004400         FILE STATUS IS RJ-FILE-STATUS.
+004500     SELECT REPORT-OUT ASSIGN TO 'CTLTOTOUT'
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS RO-FILE-STATUS.
+004800*
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  SEQ-NUMBERS
+005200     LABEL RECORDS ARE STANDARD.
+005300     COPY "seqnumrc.cpy".
+005400*
+005500 FD  AUDIT-LOG
+005600     LABEL RECORDS ARE STANDARD.
+005700     COPY "auditrec.cpy".
+005800*
+005900 FD  REJECT-LOG
+006000     LABEL RECORDS ARE STANDARD.
+006100     COPY "rejectrc.cpy".
+006200*
+006300 FD  REPORT-OUT
+006400     LABEL RECORDS ARE STANDARD.
+006500 01  REPORT-LINE                 PIC X(80).
+006600*
+006700 WORKING-STORAGE SECTION.
+006800 01  SN-FILE-STATUS               PIC X(02).
+006900 01  AL-FILE-STATUS               PIC X(02).
+007000 01  RJ-FILE-STATUS               PIC X(02).
+007100 01  RO-FILE-STATUS               PIC X(02).
+007200*
+007300 01  WS-EOF-SWITCHES.
+007400     05  WS-SN-EOF-SW             PIC X(01) VALUE 'N'.
+007500         88  WS-SN-EOF            VALUE 'Y'.
+007600     05  WS-AL-EOF-SW             PIC X(01) VALUE 'N'.
+007700         88  WS-AL-EOF            VALUE 'Y'.
+007800     05  WS-RJ-EOF-SW             PIC X(01) VALUE 'N'.
+007900         88  WS-RJ-EOF            VALUE 'Y'.
+008000*
+008100 01  WS-SEQ-NBR-COUNT             PIC 9(07) COMP VALUE 0.
+008200 01  WS-SEQ-NBR-HASH              PIC 9(11) COMP VALUE 0.
+008300 01  WS-AUDIT-COUNT               PIC 9(07) COMP VALUE 0.
+008400 01  WS-EXCEPTION-COUNT           PIC 9(07) COMP VALUE 0.
+008500 01  WS-REJECT-COUNT              PIC 9(07) COMP VALUE 0.
+008600*
+008700 01  WS-RUN-DATE                  PIC 9(08).
+008800*
+008900 01  RPT-COUNT-LINE.
+009000     05  FILLER                   PIC X(30) VALUE SPACES.
+009100     05  RPT-LABEL                PIC X(30) VALUE SPACES.
+009200     05  RPT-VALUE                PIC ZZZ,ZZZ,ZZZ,ZZ9.
+009300*
+009400 PROCEDURE DIVISION.
+009500*----------------------------------------------------------
+009600* 0000-MAINLINE
+009700*----------------------------------------------------------
+009800 0000-MAINLINE.
+009900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010000     PERFORM 2000-READ-SEQ-NUMBERS THRU 2000-EXIT.
+010100     PERFORM 2100-ACCUMULATE-SEQ-NUMBERS THRU 2100-EXIT
+010200         UNTIL WS-SN-EOF.
+010300     PERFORM 3000-READ-AUDIT-LOG THRU 3000-EXIT.
+010400     PERFORM 3100-ACCUMULATE-AUDIT-LOG THRU 3100-EXIT
+010500         UNTIL WS-AL-EOF.
+010600     PERFORM 4000-READ-REJECT-LOG THRU 4000-EXIT.
+010700     PERFORM 4100-ACCUMULATE-REJECT-LOG THRU 4100-EXIT
+010800         UNTIL WS-RJ-EOF.
+010900     PERFORM 8000-PRINT-CONTROL-TOTALS THRU 8000-EXIT.
+011000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+011100     STOP RUN.
+011200*----------------------------------------------------------
+011300* 1000-INITIALIZE
+011400*----------------------------------------------------------
+011500 1000-INITIALIZE.
+011600     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+011700     OPEN INPUT SEQ-NUMBERS.
+011800     IF SN-FILE-STATUS = '35'
+011900         SET WS-SN-EOF TO TRUE
+012000     END-IF.
+012100     OPEN INPUT AUDIT-LOG.
+012200     IF AL-FILE-STATUS = '35'
+012300         SET WS-AL-EOF TO TRUE
+012400     END-IF.
+012500     OPEN INPUT REJECT-LOG.
+012600     IF RJ-FILE-STATUS = '35'
+012700         SET WS-RJ-EOF TO TRUE
+012800     END-IF.
+012900     OPEN OUTPUT REPORT-OUT.
+013000 1000-EXIT.
+013100     EXIT.
+013200*----------------------------------------------------------
+013300* 2000-READ-SEQ-NUMBERS
+013400*----------------------------------------------------------
+013500 2000-READ-SEQ-NUMBERS.
+013600     IF NOT WS-SN-EOF
+013700         READ SEQ-NUMBERS
+013800             AT END
+013900                 SET WS-SN-EOF TO TRUE
+014000         END-READ
+014100     END-IF.
+014200 2000-EXIT.
+014300     EXIT.
+014400*----------------------------------------------------------
+014500* 2100-ACCUMULATE-SEQ-NUMBERS
+014600*----------------------------------------------------------
+014700 2100-ACCUMULATE-SEQ-NUMBERS.
+014800     ADD 1 TO WS-SEQ-NBR-COUNT.
+014900     ADD SN-SEQ-NUMBER TO WS-SEQ-NBR-HASH.
+015000     PERFORM 2000-READ-SEQ-NUMBERS THRU 2000-EXIT.
+015100 2100-EXIT.
+015200     EXIT.
+015300*----------------------------------------------------------
+015400* 3000-READ-AUDIT-LOG
+015500*----------------------------------------------------------
+015600 3000-READ-AUDIT-LOG.
+015700     IF NOT WS-AL-EOF
+015800         READ AUDIT-LOG
+015900             AT END
+016000                 SET WS-AL-EOF TO TRUE
+016100         END-READ
+016200     END-IF.
+016300 3000-EXIT.
+016400     EXIT.
+016500*----------------------------------------------------------
+016600* 3100-ACCUMULATE-AUDIT-LOG
+016700*----------------------------------------------------------
+016800 3100-ACCUMULATE-AUDIT-LOG.
+016900     ADD 1 TO WS-AUDIT-COUNT.
+017000     IF AL-EXCEPTION-RAISED
+017100         ADD 1 TO WS-EXCEPTION-COUNT
+017200     END-IF.
+017300     PERFORM 3000-READ-AUDIT-LOG THRU 3000-EXIT.
+017400 3100-EXIT.
+017500     EXIT.
+017600*----------------------------------------------------------
+017700* 4000-READ-REJECT-LOG
+017800*----------------------------------------------------------
+017900 4000-READ-REJECT-LOG.
+018000     IF NOT WS-RJ-EOF
+018100         READ REJECT-LOG
+018200             AT END
+018300                 SET WS-RJ-EOF TO TRUE
+018400         END-READ
+018500     END-IF.
+018600 4000-EXIT.
+018700     EXIT.
+018800*----------------------------------------------------------
+018900* 4100-ACCUMULATE-REJECT-LOG
+019000*----------------------------------------------------------
+019100 4100-ACCUMULATE-REJECT-LOG.
+019200     ADD 1 TO WS-REJECT-COUNT.
+019300     PERFORM 4000-READ-REJECT-LOG THRU 4000-EXIT.
+019400 4100-EXIT.
+019500     EXIT.
+019600*----------------------------------------------------------
+019700* 8000-PRINT-CONTROL-TOTALS
+019800*----------------------------------------------------------
+019900 8000-PRINT-CONTROL-TOTALS.
+020000     MOVE SPACES TO REPORT-LINE.
+020100     STRING 'CONTROL TOTAL REPORT - RUN DATE ' WS-RUN-DATE
+020200         DELIMITED BY SIZE INTO REPORT-LINE.
+020300     WRITE REPORT-LINE.
+020400     MOVE ALL '-' TO REPORT-LINE.
+020500     WRITE REPORT-LINE.
+020600     MOVE SPACES TO RPT-COUNT-LINE.
+020700     MOVE 'SEQUENCE NUMBERS GENERATED' TO RPT-LABEL.
+020800     MOVE WS-SEQ-NBR-COUNT TO RPT-VALUE.
+020900     MOVE RPT-COUNT-LINE TO REPORT-LINE.
+021000     WRITE REPORT-LINE.
+021100     MOVE SPACES TO RPT-COUNT-LINE.
+021200     MOVE 'SEQUENCE NUMBER HASH TOTAL' TO RPT-LABEL.
+021300     MOVE WS-SEQ-NBR-HASH TO RPT-VALUE.
+021400     MOVE RPT-COUNT-LINE TO REPORT-LINE.
+021500     WRITE REPORT-LINE.
+021600     MOVE SPACES TO RPT-COUNT-LINE.
+021700     MOVE 'THRESHOLD DECISIONS LOGGED' TO RPT-LABEL.
+021800     MOVE WS-AUDIT-COUNT TO RPT-VALUE.
+021900     MOVE RPT-COUNT-LINE TO REPORT-LINE.
+022000     WRITE REPORT-LINE.
+022100     MOVE SPACES TO RPT-COUNT-LINE.
+022200     MOVE 'THRESHOLD EXCEPTIONS RAISED' TO RPT-LABEL.
+022300     MOVE WS-EXCEPTION-COUNT TO RPT-VALUE.
+022400     MOVE RPT-COUNT-LINE TO REPORT-LINE.
+022500     WRITE REPORT-LINE.
+022600     MOVE SPACES TO RPT-COUNT-LINE.
+022700     MOVE 'IF-EXAMPLE INPUTS REJECTED' TO RPT-LABEL.
+022800     MOVE WS-REJECT-COUNT TO RPT-VALUE.
+022900     MOVE RPT-COUNT-LINE TO REPORT-LINE.
+023000     WRITE REPORT-LINE.
+023100     DISPLAY 'CONTROL TOTAL REPORT COMPLETE'.
+023200 8000-EXIT.
+023300     EXIT.
+023400*----------------------------------------------------------
+023500* 9000-TERMINATE
+023600*----------------------------------------------------------
+023700 9000-TERMINATE.
+023800     CLOSE SEQ-NUMBERS AUDIT-LOG REJECT-LOG REPORT-OUT.
+023900 9000-EXIT.
+024000     EXIT.
