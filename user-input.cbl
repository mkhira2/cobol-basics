@@ -1,12 +1,299 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. USER-INPUT.
-       AUTHOR. kenjihirabayashi.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 UserName.
-               02 Name PIC X(10).
-       PROCEDURE DIVISION.
-       DISPLAY 'What is your name? '.
-       ACCEPT UserName.
-       DISPLAY "It's nice to meet you" SPACE Name.
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     USER-INPUT.
+000300 AUTHOR.         kenjihirabayashi.
+000400 INSTALLATION.   DATA PROCESSING.
+000500 DATE-WRITTEN.   2018-01-01.
+000600 DATE-COMPILED.  2026-08-09.
+000700*----------------------------------------------------------
+000800*    MODIFICATION HISTORY
+000900*    DATE        INIT  DESCRIPTION
+001000*    2026-08-09   DN   Pulled the UserName layout into the
+001100*                      shared USERNM copybook.
+001200*    2026-08-09   DN   Split the capture into LAST-NAME and
+001300*                      FIRST-NAME, with non-blank/alphabetic
+001400*                      edits and a reject log for bad input.
+001500*    2026-08-09   DN   Persist each capture to the indexed
+001600*                      CUSTOMER-MASTER file under a newly
+001700*                      assigned customer ID.
+001800*    2026-08-09   DN   Add a batch mode, driven from a
+001900*                      MODE-CONTROL switch, that reads name
+002000*                      pairs from BATCH-INPUT instead of
+002100*                      prompting an operator one at a time.
+002200*    2026-08-09   DN   Pull the batch end-of-file switch into
+002300*                      the shared EOFSW copybook, so every
+002400*                      file-driven program in the suite tests
+002500*                      end-of-file the same way.
+002600*    2026-08-09   DN   Actually enforce 1000-EDIT-LAST-NAME and
+002700*                      1100-EDIT-FIRST-NAME's edits instead of
+002800*                      only logging them - a rejected name no
+002900*                      longer falls through to CUSTOMER-MASTER.
+003000*    2026-08-09   DN   Build CM-CUST-NAME from both
+003100*                      WS-FIRST-NAME and WS-LAST-NAME, in the
+003200*                      shared 'FIRST LAST' format documented in
+003300*                      CUSTREC, instead of a truncated 10-byte
+003400*                      last-name-only fragment - the alternate
+003500*                      key now actually reflects the name a
+003600*                      lookup from another program would search
+003700*                      on.
+003800*    2026-08-09   DN   Drop the unused USERNM copybook - Name
+003900*                      and UserName are leftover from before
+004000*                      the LAST-NAME/FIRST-NAME split and are
+004100*                      not referenced anywhere in this program.
+004200*    2026-08-09   DN   Test the whole of WS-LAST-NAME/WS-FIRST-
+004300*                      NAME against ALPHABETIC instead of just
+004400*                      the leading character, so a name with an
+004500*                      embedded digit or punctuation past
+004600*                      position 1 is actually rejected.
+004700*----------------------------------------------------------
+004800 ENVIRONMENT DIVISION.
+004900 INPUT-OUTPUT SECTION.
+005000 FILE-CONTROL.
+005100     SELECT REJECT-LOG ASSIGN TO 'USERREJ'
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS RJ-FILE-STATUS.
+005400     SELECT CUSTOMER-MASTER ASSIGN TO 'CUSTMAST'
+005500         ORGANIZATION IS INDEXED
+005600         ACCESS MODE IS DYNAMIC
+005700         RECORD KEY IS CM-CUST-ID
+005800         ALTERNATE RECORD KEY IS CM-CUST-NAME
+005900             WITH DUPLICATES
+006000         FILE STATUS IS CM-FILE-STATUS.
+006100     SELECT NEXT-ID-CONTROL ASSIGN TO 'NEXTIDC'
+006200         ORGANIZATION IS RELATIVE
+006300         ACCESS MODE IS DYNAMIC
+006400         RELATIVE KEY IS NI-REL-KEY
+006500         FILE STATUS IS NI-FILE-STATUS.
+006600     SELECT MODE-CONTROL ASSIGN TO 'RUNMODE'
+006700         ORGANIZATION IS LINE SEQUENTIAL
+006800         FILE STATUS IS MC-FILE-STATUS.
+006900     SELECT BATCH-INPUT ASSIGN TO 'USERBATCH'
+007000         ORGANIZATION IS LINE SEQUENTIAL
+007100         FILE STATUS IS BI-FILE-STATUS.
+007200*
+007300 DATA DIVISION.
+007400 FILE SECTION.
+007500 FD  REJECT-LOG
+007600     LABEL RECORDS ARE STANDARD.
+007700     COPY "rejectrc.cpy".
+007800*
+007900 FD  CUSTOMER-MASTER
+008000     LABEL RECORDS ARE STANDARD.
+008100     COPY "custrec.cpy".
+008200*
+008300 FD  NEXT-ID-CONTROL
+008400     LABEL RECORDS ARE STANDARD.
+008500     COPY "nextidrc.cpy".
+008600*
+008700 FD  MODE-CONTROL
+008800     LABEL RECORDS ARE STANDARD.
+008900     COPY "modectl.cpy".
+009000*
+009100 FD  BATCH-INPUT
+009200     LABEL RECORDS ARE STANDARD.
+009300     COPY "batchin.cpy".
+009400*
+009500 WORKING-STORAGE SECTION.
+009600 01  WS-LAST-NAME            PIC X(15).
+009700 01  WS-FIRST-NAME           PIC X(15).
+009800*
+009900 01  RJ-FILE-STATUS          PIC X(02).
+010000 01  CM-FILE-STATUS          PIC X(02).
+010100 01  MC-FILE-STATUS          PIC X(02).
+010200 01  BI-FILE-STATUS          PIC X(02).
+010300*
+010400 01  NI-REL-KEY              PIC 9(09) COMP VALUE 1.
+010500 01  NI-FILE-STATUS          PIC X(02).
+010600     88  NI-STATUS-NOTFND    VALUE '23', '35'.
+010700*
+010800 01  WS-INPUT-REJECTED-SW    PIC X(01) VALUE 'N'.
+010900     88  WS-INPUT-REJECTED   VALUE 'Y' FALSE 'N'.
+011000*
+011100 COPY "eofsw.cpy".
+011200*
+011300 PROCEDURE DIVISION.
+011400*----------------------------------------------------------
+011500* 0000-MAINLINE
+011600*----------------------------------------------------------
+011700 0000-MAINLINE.
+011800     PERFORM 1900-OPEN-FILES THRU 1900-EXIT.
+011900     PERFORM 1800-READ-MODE-CONTROL THRU 1800-EXIT.
+012000     IF MC-MODE-BATCH
+012100         OPEN INPUT BATCH-INPUT
+012200         PERFORM 3000-READ-BATCH-RECORD THRU 3000-EXIT
+012300         PERFORM 3100-PROCESS-BATCH-LOOP THRU 3100-EXIT
+012400             UNTIL WS-BATCH-EOF
+012500         CLOSE BATCH-INPUT
+012600     ELSE
+012700         DISPLAY 'Enter last name: '
+012800         ACCEPT WS-LAST-NAME
+012900         DISPLAY 'Enter first name: '
+013000         ACCEPT WS-FIRST-NAME
+013100         PERFORM 2000-PROCESS-ONE-NAME THRU 2000-EXIT
+013200     END-IF.
+013300     CLOSE REJECT-LOG CUSTOMER-MASTER NEXT-ID-CONTROL.
+013400     STOP RUN.
+013500*----------------------------------------------------------
+013600* 1900-OPEN-FILES
+013700*----------------------------------------------------------
+013800 1900-OPEN-FILES.
+013900     OPEN EXTEND REJECT-LOG.
+014000     IF RJ-FILE-STATUS = '35'
+014100         OPEN OUTPUT REJECT-LOG
+014200     END-IF.
+014300     OPEN I-O CUSTOMER-MASTER.
+014400     IF CM-FILE-STATUS = '35'
+014500         OPEN OUTPUT CUSTOMER-MASTER
+014600         CLOSE CUSTOMER-MASTER
+014700         OPEN I-O CUSTOMER-MASTER
+014800     END-IF.
+014900     OPEN I-O NEXT-ID-CONTROL.
+015000     IF NI-STATUS-NOTFND
+015100         OPEN OUTPUT NEXT-ID-CONTROL
+015200         CLOSE NEXT-ID-CONTROL
+015300         OPEN I-O NEXT-ID-CONTROL
+015400     END-IF.
+015500 1900-EXIT.
+015600     EXIT.
+015700*----------------------------------------------------------
+015800* 1800-READ-MODE-CONTROL - pick up the batch/online switch;
+015900*     default to online when the control file is absent or
+016000*     carries an unrecognized code.
+016100*----------------------------------------------------------
+016200 1800-READ-MODE-CONTROL.
+016300     MOVE 'O' TO MC-RUN-MODE.
+016400     OPEN INPUT MODE-CONTROL.
+016500     IF MC-FILE-STATUS = '00'
+016600         READ MODE-CONTROL
+016700             AT END
+016800                 MOVE 'O' TO MC-RUN-MODE
+016900         END-READ
+017000         CLOSE MODE-CONTROL
+017100     END-IF.
+017200     IF NOT MC-MODE-BATCH AND NOT MC-MODE-ONLINE
+017300         MOVE 'O' TO MC-RUN-MODE
+017400     END-IF.
+017500 1800-EXIT.
+017600     EXIT.
+017700*----------------------------------------------------------
+017800* 3000-READ-BATCH-RECORD
+017900*----------------------------------------------------------
+018000 3000-READ-BATCH-RECORD.
+018100     READ BATCH-INPUT
+018200         AT END
+018300             SET WS-BATCH-EOF TO TRUE
+018400         NOT AT END
+018500             MOVE BI-LAST-NAME TO WS-LAST-NAME
+018600             MOVE BI-FIRST-NAME TO WS-FIRST-NAME
+018700     END-READ.
+018800 3000-EXIT.
+018900     EXIT.
+019000*----------------------------------------------------------
+019100* 3100-PROCESS-BATCH-LOOP
+019200*----------------------------------------------------------
+019300 3100-PROCESS-BATCH-LOOP.
+019400     PERFORM 2000-PROCESS-ONE-NAME THRU 2000-EXIT.
+019500     PERFORM 3000-READ-BATCH-RECORD THRU 3000-EXIT.
+019600 3100-EXIT.
+019700     EXIT.
+019800*----------------------------------------------------------
+019900* 2000-PROCESS-ONE-NAME - edit and add the name currently in
+020000*     WS-LAST-NAME/WS-FIRST-NAME, however it was captured.
+020100*----------------------------------------------------------
+020200 2000-PROCESS-ONE-NAME.
+020300     SET WS-INPUT-REJECTED TO FALSE.
+020400     PERFORM 1000-EDIT-LAST-NAME THRU 1000-EXIT.
+020500     PERFORM 1100-EDIT-FIRST-NAME THRU 1100-EXIT.
+020600     IF NOT WS-INPUT-REJECTED
+020700         DISPLAY "It's nice to meet you" SPACE
+020800             WS-FIRST-NAME SPACE WS-LAST-NAME
+020900         PERFORM 1200-ADD-CUSTOMER-MASTER THRU 1200-EXIT
+021000     END-IF.
+021100*
+021200 2000-EXIT.
+021300     EXIT.
+021400*----------------------------------------------------------
+021500* 1200-ADD-CUSTOMER-MASTER - assign the next customer ID
+021600*     and write the captured name to CUSTOMER-MASTER, the
+021700*     new system of record for customer intake.
+021800*----------------------------------------------------------
+021900 1200-ADD-CUSTOMER-MASTER.
+022000     MOVE 1 TO NI-REL-KEY.
+022100     READ NEXT-ID-CONTROL
+022200         INVALID KEY
+022300             MOVE 1 TO NI-NEXT-CUST-ID
+022400     END-READ.
+022500     MOVE NI-NEXT-CUST-ID TO CM-CUST-ID.
+022600     MOVE SPACES TO CM-CUST-NAME.
+022700     STRING WS-FIRST-NAME DELIMITED BY SPACE
+022800            ' '           DELIMITED BY SIZE
+022900            WS-LAST-NAME  DELIMITED BY SPACE
+023000         INTO CM-CUST-NAME
+023100     END-STRING.
+023200     MOVE WS-LAST-NAME TO CM-LAST-NAME.
+023300     MOVE WS-FIRST-NAME TO CM-FIRST-NAME.
+023400     ACCEPT CM-ADD-DATE FROM DATE YYYYMMDD.
+023500     WRITE CUST-MASTER-RECORD
+023600         INVALID KEY
+023700             DISPLAY 'ERROR ADDING CUSTOMER ', CM-CUST-ID
+023800     END-WRITE.
+023900     ADD 1 TO NI-NEXT-CUST-ID.
+024000     MOVE 1 TO NI-REL-KEY.
+024100     REWRITE NEXT-ID-RECORD
+024200         INVALID KEY
+024300             WRITE NEXT-ID-RECORD
+024400     END-REWRITE.
+024500 1200-EXIT.
+024600     EXIT.
+024700*----------------------------------------------------------
+024800* 1000-EDIT-LAST-NAME - non-blank, alphabetic edit; a
+024900*     failure is logged to REJECT-LOG rather than left to
+025000*     garble a downstream report.
+025100*----------------------------------------------------------
+025200 1000-EDIT-LAST-NAME.
+025300     IF WS-LAST-NAME = SPACES
+025400         SET WS-INPUT-REJECTED TO TRUE
+025500         MOVE 'USER-INPUT' TO RJ-SOURCE-PGM
+025600         MOVE WS-LAST-NAME TO RJ-INPUT-VALUE
+025700         MOVE 'LAST NAME IS BLANK' TO RJ-REASON
+025800         PERFORM 9000-WRITE-REJECT THRU 9000-EXIT
+025900     ELSE
+026000         IF WS-LAST-NAME IS NOT ALPHABETIC
+026100             SET WS-INPUT-REJECTED TO TRUE
+026200             MOVE 'USER-INPUT' TO RJ-SOURCE-PGM
+026300             MOVE WS-LAST-NAME TO RJ-INPUT-VALUE
+026400             MOVE 'LAST NAME NOT ALPHABETIC' TO RJ-REASON
+026500             PERFORM 9000-WRITE-REJECT THRU 9000-EXIT
+026600         END-IF
+026700     END-IF.
+026800 1000-EXIT.
+026900     EXIT.
+027000*----------------------------------------------------------
+027100* 1100-EDIT-FIRST-NAME - same edit, for FIRST-NAME.
+027200*----------------------------------------------------------
+027300 1100-EDIT-FIRST-NAME.
+027400     IF WS-FIRST-NAME = SPACES
+027500         SET WS-INPUT-REJECTED TO TRUE
+027600         MOVE 'USER-INPUT' TO RJ-SOURCE-PGM
+027700         MOVE WS-FIRST-NAME TO RJ-INPUT-VALUE
+027800         MOVE 'FIRST NAME IS BLANK' TO RJ-REASON
+027900         PERFORM 9000-WRITE-REJECT THRU 9000-EXIT
+028000     ELSE
+028100         IF WS-FIRST-NAME IS NOT ALPHABETIC
+028200             SET WS-INPUT-REJECTED TO TRUE
+028300             MOVE 'USER-INPUT' TO RJ-SOURCE-PGM
+028400             MOVE WS-FIRST-NAME TO RJ-INPUT-VALUE
+028500             MOVE 'FIRST NAME NOT ALPHABETIC' TO RJ-REASON
+028600             PERFORM 9000-WRITE-REJECT THRU 9000-EXIT
+028700         END-IF
+028800     END-IF.
+028900 1100-EXIT.
+029000     EXIT.
+029100*----------------------------------------------------------
+029200* 9000-WRITE-REJECT
+029300*----------------------------------------------------------
+029400 9000-WRITE-REJECT.
+029500     ACCEPT RJ-REJECT-DATE FROM DATE YYYYMMDD.
+029600     ACCEPT RJ-REJECT-TIME FROM TIME.
+029700     WRITE REJECT-RECORD.
+029800 9000-EXIT.
+029900     EXIT.
