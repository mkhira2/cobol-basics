@@ -1,20 +1,320 @@
-       IDENTIFICATION DIVISION.
-       AUTHOR. kenjihirabayashi.
-       PROGRAM-ID. PERFORM-TIMES.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 RepeatTimes PIC 9 VALUE 7.
-
-       PROCEDURE DIVISION.
-       DISPLAY 'Program starts here...'.
-       PERFORM 5 TIMES
-           DISPLAY '[+] This is the in-line version printed 5 times.'
-            END-PERFORM
-        DISPLAY 'Done with in-line; next stop, out-of-line...'.
-        PERFORM SecondVersion RepeatTimes TIMES.
-        DISPLAY 'Program execution ends here...'.
-        STOP RUN.
-
-        SecondVersion.
-        DISPLAY '[-] This is out-of-line version printed 7 times.'.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PERFORM-TIMES.
+000300 AUTHOR.         kenjihirabayashi.
+000400 INSTALLATION.   DATA PROCESSING.
+000500 DATE-WRITTEN.   2018-01-01.
+000600 DATE-COMPILED.  2026-08-09.
+000700*----------------------------------------------------------
+000800* Drives the nightly statement-print run: one output
+000900* record per statement, repeated RepeatTimes times, with
+001000* RepeatTimes coming from a control record rather than a
+001100* compiled-in count.
+001200*----------------------------------------------------------
+001300* Restart notes: the relative CHECKPOINT-FILE is rewritten
+001400* every iteration and is what the program itself reads on the
+001500* next run to reposition WS-ITERATION-CTR exactly - no
+001600* iteration is ever lost or repeated. STEP-CHECKPOINT-LOG is
+001700* a coarser, human/JCL-readable milestone log on top of that,
+001800* written every RC-CHECKPOINT-INTERVAL iterations, for a
+001900* restart JCL step to inspect. REPEAT-CONTROL, the input
+002000* parameter file, holds a single control record and is simply
+002100* re-read on every run, so it needs no repositioning of its
+002200* own; STATEMENT-FILE is repositioned by OPEN EXTEND.
+002300*----------------------------------------------------------
+002400*    MODIFICATION HISTORY
+002500*    DATE        INIT  DESCRIPTION
+002600*    2026-08-09   DN   Read RepeatTimes from a control file
+002700*                      and write one statement record per
+002800*                      iteration instead of a fixed DISPLAY.
+002900*    2026-08-09   DN   Checkpoint the iteration counter after
+003000*                      every pass so an abended run can
+003100*                      restart from the last completed unit.
+003200*    2026-08-09   DN   GOBACK instead of STOP RUN, so this
+003300*                      program can also be CALLed from the
+003400*                      new menu front end.
+003500*    2026-08-09   DN   Display the total iteration count at
+003600*                      end of run.
+003700*    2026-08-09   DN   Stamp every statement record with the
+003800*                      run date, from the shared RUNDATE
+003900*                      copybook.
+004000*    2026-08-09   DN   Bracket the statement run with a header
+004100*                      record (run date, expected count) and a
+004200*                      trailer record (actual count, hash
+004300*                      total), so the print vendor's intake
+004400*                      process can validate the file.
+004500*    2026-08-09   DN   Add job-step-level checkpointing: a
+004600*                      STEP-CHECKPOINT-LOG milestone record
+004700*                      every RC-CHECKPOINT-INTERVAL iterations,
+004800*                      for a restart JCL step to read, on top of
+004900*                      the existing per-iteration internal
+005000*                      checkpoint used to resume the program.
+005100*    2026-08-09   DN   Clear the internal checkpoint once a run
+005200*                      actually finishes RepeatTimes iterations,
+005300*                      so a later run for the same RepeatTimes
+005400*                      value (the normal recurring-job case)
+005500*                      starts fresh instead of matching a
+005600*                      completed checkpoint and silently doing
+005700*                      nothing; skip the trailer and step-
+005800*                      checkpoint writes on such a no-op run.
+005900*    2026-08-09   DN   Clear the checkpoint whenever the counter
+006000*                      shows RepeatTimes iterations are on file,
+006100*                      not only when this run was the one that
+006200*                      wrote the last of them - a run killed
+006300*                      after the final REWRITE but before the
+006400*                      clear left the checkpoint permanently
+006500*                      "completed", which every later run then
+006600*                      matched, set WS-NOTHING-TO-DO from, and -
+006700*                      because the clear was gated on that same
+006800*                      switch - never cleared either.
+006900*----------------------------------------------------------
+007000 ENVIRONMENT DIVISION.
+007100 INPUT-OUTPUT SECTION.
+007200 FILE-CONTROL.
+007300     SELECT REPEAT-CONTROL ASSIGN TO 'PERFCTL'
+007400         ORGANIZATION IS LINE SEQUENTIAL
+007500         FILE STATUS IS RC-FILE-STATUS.
+007600     SELECT STATEMENT-FILE ASSIGN TO 'STMTOUT'
+007700         ORGANIZATION IS LINE SEQUENTIAL
+007800         FILE STATUS IS ST-FILE-STATUS.
+007900     SELECT CHECKPOINT-FILE ASSIGN TO 'PERFCKPT'
+008000         ORGANIZATION IS RELATIVE
+008100         ACCESS MODE IS DYNAMIC
+008200         RELATIVE KEY IS CK-REL-KEY
+008300         FILE STATUS IS CK-FILE-STATUS.
+008400     SELECT STEP-CHECKPOINT-LOG ASSIGN TO 'STEPCKPT'
+008500         ORGANIZATION IS LINE SEQUENTIAL
+008600         FILE STATUS IS SC-FILE-STATUS.
+008700*
+008800 DATA DIVISION.
+008900 FILE SECTION.
+009000 FD  REPEAT-CONTROL
+009100     LABEL RECORDS ARE STANDARD.
+009200     COPY "perfctl.cpy".
+009300*
+009400 FD  STATEMENT-FILE
+009500     LABEL RECORDS ARE STANDARD.
+009600     COPY "stmtrec.cpy".
+009700*
+009800 FD  CHECKPOINT-FILE
+009900     LABEL RECORDS ARE STANDARD.
+010000     COPY "ckptrec.cpy".
+010100*
+010200 FD  STEP-CHECKPOINT-LOG
+010300     LABEL RECORDS ARE STANDARD.
+010400     COPY "stepckpt.cpy".
+010500*
+010600 WORKING-STORAGE SECTION.
+010700 01  RepeatTimes             PIC 9(03) VALUE 7.
+010800*
+010900 01  RC-FILE-STATUS          PIC X(02).
+011000 01  ST-FILE-STATUS          PIC X(02).
+011100 01  SC-FILE-STATUS          PIC X(02).
+011200*
+011300 01  CK-REL-KEY              PIC 9(09) COMP VALUE 1.
+011400 01  CK-FILE-STATUS          PIC X(02).
+011500     88  CK-STATUS-OK        VALUE '00'.
+011600     88  CK-STATUS-NOTFND    VALUE '23', '35'.
+011700*
+011800 01  WS-ITERATION-CTR        PIC 9(05) COMP VALUE 0.
+011900 01  WS-REMAINING-COUNT      PIC 9(05) COMP VALUE 0.
+012000 01  WS-HASH-TOTAL           PIC 9(09) COMP VALUE 0.
+012100 01  WS-RESUMING-SW          PIC X(01) VALUE 'N'.
+012200     88  WS-RESUMING         VALUE 'Y'.
+012300*
+012400 01  WS-NOTHING-TO-DO-SW     PIC X(01) VALUE 'N'.
+012500     88  WS-NOTHING-TO-DO    VALUE 'Y' FALSE 'N'.
+012600*
+012700 01  WS-CHECKPOINT-INTERVAL  PIC 9(03) VALUE 5.
+012800 01  WS-CKPT-DIVIDE-QUOT     PIC 9(05) COMP.
+012900 01  WS-CKPT-DIVIDE-REM      PIC 9(03) COMP.
+013000*
+013100 COPY "rundate.cpy".
+013200*
+013300 PROCEDURE DIVISION.
+013400*----------------------------------------------------------
+013500* 0000-MAINLINE
+013600*----------------------------------------------------------
+013700 0000-MAINLINE.
+013800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013900     DISPLAY 'Program starts here...'.
+014000     PERFORM 5 TIMES
+014100         DISPLAY '[+] This is the in-line version, 5 times.'
+014200     END-PERFORM.
+014300     DISPLAY 'Done with in-line; next stop, out-of-line...'.
+014400     PERFORM 2000-SECOND-VERSION THRU 2000-EXIT
+014500         WS-REMAINING-COUNT TIMES.
+014600     IF WS-ITERATION-CTR = RepeatTimes
+014700         PERFORM 2200-CLEAR-CHECKPOINT THRU 2200-EXIT
+014800     END-IF.
+014900     DISPLAY 'Program execution ends here...'.
+015000     DISPLAY 'TOTAL ITERATIONS COMPLETED: ', WS-ITERATION-CTR.
+015100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+015200     GOBACK.
+015300*----------------------------------------------------------
+015400* 1000-INITIALIZE - pick up RepeatTimes from the control
+015500*     file, open the statement output file, and resume from
+015600*     the checkpoint file if a prior run for the same
+015700*     RepeatTimes target was cancelled partway through.
+015800*----------------------------------------------------------
+015900 1000-INITIALIZE.
+016000     OPEN INPUT REPEAT-CONTROL.
+016100     IF RC-FILE-STATUS = '00'
+016200         READ REPEAT-CONTROL
+016300             AT END
+016400                 CONTINUE
+016500             NOT AT END
+016600                 MOVE RC-REPEAT-COUNT TO RepeatTimes
+016700                 IF RC-CHECKPOINT-INTERVAL > 0
+016800                     MOVE RC-CHECKPOINT-INTERVAL
+016900                         TO WS-CHECKPOINT-INTERVAL
+017000                 END-IF
+017100         END-READ
+017200         CLOSE REPEAT-CONTROL
+017300     END-IF.
+017400     OPEN I-O CHECKPOINT-FILE.
+017500     IF CK-STATUS-NOTFND
+017600         OPEN OUTPUT CHECKPOINT-FILE
+017700         CLOSE CHECKPOINT-FILE
+017800         OPEN I-O CHECKPOINT-FILE
+017900     END-IF.
+018000     MOVE 1 TO CK-REL-KEY.
+018100     READ CHECKPOINT-FILE
+018200         INVALID KEY
+018300             MOVE 0 TO WS-ITERATION-CTR
+018400         NOT INVALID KEY
+018500             IF CKPT-JOB-ID = 'PERFTIME'
+018600                 AND CKPT-TARGET-COUNT = RepeatTimes
+018700                 MOVE CKPT-LAST-COUNT TO WS-ITERATION-CTR
+018800                 SET WS-RESUMING TO TRUE
+018900                 DISPLAY 'RESUMING PERFORM-TIMES AT ITERATION ',
+019000                     WS-ITERATION-CTR
+019100             ELSE
+019200                 MOVE 0 TO WS-ITERATION-CTR
+019300             END-IF
+019400     END-READ.
+019500     COMPUTE WS-REMAINING-COUNT =
+019600         RepeatTimes - WS-ITERATION-CTR.
+019700     IF WS-REMAINING-COUNT = 0
+019800         SET WS-NOTHING-TO-DO TO TRUE
+019900     END-IF.
+020000     COMPUTE WS-HASH-TOTAL =
+020100         WS-ITERATION-CTR * (WS-ITERATION-CTR + 1) / 2.
+020200     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+020300     IF WS-RESUMING
+020400         OPEN EXTEND STATEMENT-FILE
+020500         OPEN EXTEND STEP-CHECKPOINT-LOG
+020600         IF SC-FILE-STATUS = '35'
+020700             OPEN OUTPUT STEP-CHECKPOINT-LOG
+020800         END-IF
+020900     ELSE
+021000         OPEN OUTPUT STATEMENT-FILE
+021100         OPEN OUTPUT STEP-CHECKPOINT-LOG
+021200         PERFORM 1100-WRITE-HEADER THRU 1100-EXIT
+021300     END-IF.
+021400 1000-EXIT.
+021500     EXIT.
+021600*----------------------------------------------------------
+021700* 1100-WRITE-HEADER - one header record per fresh run, ahead
+021800*     of the first detail record; a resumed run does not
+021900*     repeat it, since the header from the original run is
+022000*     already in the file.
+022100*----------------------------------------------------------
+022200 1100-WRITE-HEADER.
+022300     MOVE 'H' TO ST-RECORD-TYPE.
+022400     MOVE WS-RUN-DATE TO ST-RUN-DATE.
+022500     MOVE RepeatTimes TO ST-ITERATION-NBR.
+022600     MOVE ZERO TO ST-HASH-TOTAL.
+022700     MOVE 'STATEMENT PRINT HEADER - EXPECTED COUNT' TO
+022800         ST-STATEMENT-TEXT.
+022900     WRITE STATEMENT-RECORD.
+023000 1100-EXIT.
+023100     EXIT.
+023200*----------------------------------------------------------
+023300* 2000-SECOND-VERSION - out-of-line version, one statement
+023400*     output record written per iteration, checkpointed as
+023500*     it goes so a restart resumes after the last one
+023600*     successfully written.
+023700*----------------------------------------------------------
+023800 2000-SECOND-VERSION.
+023900     ADD 1 TO WS-ITERATION-CTR.
+024000     ADD WS-ITERATION-CTR TO WS-HASH-TOTAL.
+024100     DISPLAY '[-] Out-of-line version, iteration ',
+024200         WS-ITERATION-CTR.
+024300     MOVE 'D' TO ST-RECORD-TYPE.
+024400     MOVE WS-RUN-DATE TO ST-RUN-DATE.
+024500     MOVE WS-ITERATION-CTR TO ST-ITERATION-NBR.
+024600     MOVE ZERO TO ST-HASH-TOTAL.
+024700     MOVE 'STATEMENT PRINT ITERATION' TO ST-STATEMENT-TEXT.
+024800     WRITE STATEMENT-RECORD.
+024900     MOVE 'PERFTIME' TO CKPT-JOB-ID.
+025000     MOVE WS-ITERATION-CTR TO CKPT-LAST-COUNT.
+025100     MOVE RepeatTimes TO CKPT-TARGET-COUNT.
+025200     MOVE 1 TO CK-REL-KEY.
+025300     REWRITE CKPT-RECORD
+025400         INVALID KEY
+025500             WRITE CKPT-RECORD
+025600     END-REWRITE.
+025700     DIVIDE WS-ITERATION-CTR BY WS-CHECKPOINT-INTERVAL
+025800         GIVING WS-CKPT-DIVIDE-QUOT
+025900         REMAINDER WS-CKPT-DIVIDE-REM.
+026000     IF WS-CKPT-DIVIDE-REM = 0
+026100         PERFORM 2100-WRITE-STEP-CHECKPOINT THRU 2100-EXIT
+026200     END-IF.
+026300 2000-EXIT.
+026400     EXIT.
+026500*----------------------------------------------------------
+026600* 2200-CLEAR-CHECKPOINT - invalidate the internal checkpoint
+026700*     once RepeatTimes iterations have actually been written
+026800*     this run, so a later run for the same RepeatTimes value
+026900*     starts over from zero instead of matching a completed
+027000*     checkpoint and doing nothing.
+027100*----------------------------------------------------------
+027200 2200-CLEAR-CHECKPOINT.
+027300     MOVE SPACES TO CKPT-JOB-ID.
+027400     MOVE ZERO TO CKPT-LAST-COUNT.
+027500     MOVE ZERO TO CKPT-TARGET-COUNT.
+027600     MOVE 1 TO CK-REL-KEY.
+027700     REWRITE CKPT-RECORD
+027800         INVALID KEY
+027900             CONTINUE
+028000     END-REWRITE.
+028100 2200-EXIT.
+028200     EXIT.
+028300*----------------------------------------------------------
+028400* 2100-WRITE-STEP-CHECKPOINT - milestone record for the
+028500*     job-step checkpoint log, written every
+028600*     WS-CHECKPOINT-INTERVAL iterations.
+028700*----------------------------------------------------------
+028800 2100-WRITE-STEP-CHECKPOINT.
+028900     MOVE 'PERFTIME' TO SC-JOB-ID.
+029000     MOVE WS-RUN-DATE TO SC-RUN-DATE.
+029100     ACCEPT SC-CHECKPOINT-TIME FROM TIME.
+029200     MOVE WS-ITERATION-CTR TO SC-CHECKPOINT-ITERATION.
+029300     MOVE RepeatTimes TO SC-TARGET-COUNT.
+029400     WRITE STEP-CHECKPOINT-RECORD.
+029500 2100-EXIT.
+029600     EXIT.
+029700*----------------------------------------------------------
+029800* 9000-TERMINATE - write the trailer record (actual count
+029900*     written, hash total) before closing the statement file;
+030000*     a run that found nothing left to do (the target count
+030100*     was already completed by an earlier run) writes neither
+030200*     the trailer nor a step-checkpoint milestone, since no
+030300*     new detail records went into STATEMENT-FILE this time.
+030400*----------------------------------------------------------
+030500 9000-TERMINATE.
+030600     IF WS-NOTHING-TO-DO
+030700         DISPLAY 'PERFORM-TIMES: TARGET COUNT ALREADY ',
+030800             'COMPLETED BY AN EARLIER RUN - NO NEW WORK DONE'
+030900     ELSE
+031000         MOVE 'T' TO ST-RECORD-TYPE
+031100         MOVE WS-RUN-DATE TO ST-RUN-DATE
+031200         MOVE WS-ITERATION-CTR TO ST-ITERATION-NBR
+031300         MOVE WS-HASH-TOTAL TO ST-HASH-TOTAL
+031400         MOVE 'STATEMENT PRINT TRAILER' TO ST-STATEMENT-TEXT
+031500         WRITE STATEMENT-RECORD
+031600         PERFORM 2100-WRITE-STEP-CHECKPOINT THRU 2100-EXIT
+031700     END-IF.
+031800     CLOSE STATEMENT-FILE CHECKPOINT-FILE STEP-CHECKPOINT-LOG.
+031900 9000-EXIT.
+032000     EXIT.
