@@ -0,0 +1,103 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     MAIN-MENU.
+000300 AUTHOR.         kenjihirabayashi.
+000400 INSTALLATION.   DATA PROCESSING.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.  2026-08-09.
+000700*----------------------------------------------------------
+000800* Menu-driven front end that dispatches to the standalone
+000900* exercise programs by CALL, so an operator can run any of
+001000* them from one session instead of invoking each by name.
+001100*----------------------------------------------------------
+001200*    MODIFICATION HISTORY
+001300*    DATE        INIT  DESCRIPTION
+001400*    2026-08-09   DN   Original program.
+001500*    2026-08-09   DN   Add CUST-INQUIRY as menu option 5, the
+001600*                      teller-facing CUSTOMER-MASTER lookup.
+001700*    2026-08-09   DN   Add CUST-EXTRACT as menu option 6, the
+001800*                      CUSTOMER-MASTER CSV extract.
+001900*    2026-08-09   DN   CANCEL each subprogram right after it
+002000*                      returns, so its WORKING-STORAGE is
+002100*                      reinitialized to VALUE clauses on the
+002200*                      next CALL instead of resuming with
+002300*                      whatever state the prior call left in
+002400*                      its switches.
+002500*----------------------------------------------------------
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800 01  WS-MENU-CHOICE          PIC X(01).
+002900     88  WS-CHOICE-VALID     VALUES '1', '2', '3', '4', '5', '6',
+003000                                     'X'.
+003100     88  WS-CHOICE-EXIT      VALUE 'X'.
+003200*
+003300 01  WS-DONE-SW              PIC X(01) VALUE 'N'.
+003400     88  WS-DONE             VALUE 'Y'.
+003500*
+003600 PROCEDURE DIVISION.
+003700*----------------------------------------------------------
+003800* 0000-MAINLINE
+003900*----------------------------------------------------------
+004000 0000-MAINLINE.
+004100     PERFORM 1000-PROCESS-MENU THRU 1000-EXIT
+004200         UNTIL WS-DONE.
+004300     STOP RUN.
+004400*----------------------------------------------------------
+004500* 1000-PROCESS-MENU - display the menu, take one selection,
+004600*     and dispatch to the chosen program.
+004700*----------------------------------------------------------
+004800 1000-PROCESS-MENU.
+004900     PERFORM 1100-DISPLAY-MENU THRU 1100-EXIT.
+005000     ACCEPT WS-MENU-CHOICE.
+005100     IF NOT WS-CHOICE-VALID
+005200         DISPLAY 'INVALID SELECTION - TRY AGAIN'
+005300     ELSE
+005400         IF WS-CHOICE-EXIT
+005500             SET WS-DONE TO TRUE
+005600         ELSE
+005700             PERFORM 2000-DISPATCH-CHOICE THRU 2000-EXIT
+005800         END-IF
+005900     END-IF.
+006000 1000-EXIT.
+006100     EXIT.
+006200*----------------------------------------------------------
+006300* 1100-DISPLAY-MENU
+006400*----------------------------------------------------------
+006500 1100-DISPLAY-MENU.
+006600     DISPLAY ' '.
+006700     DISPLAY '===== MAIN MENU ====='.
+006800     DISPLAY '1. IF-EXAMPLE'.
+006900     DISPLAY '2. INCREMENT-EXAMPLE'.
+007000     DISPLAY '3. NESTED-IF-EXAMPLE'.
+007100     DISPLAY '4. PERFORM-TIMES'.
+007200     DISPLAY '5. CUST-INQUIRY'.
+007300     DISPLAY '6. CUST-EXTRACT'.
+007400     DISPLAY 'X. EXIT'.
+007500     DISPLAY 'Enter your selection: '.
+007600 1100-EXIT.
+007700     EXIT.
+007800*----------------------------------------------------------
+007900* 2000-DISPATCH-CHOICE
+008000*----------------------------------------------------------
+008100 2000-DISPATCH-CHOICE.
+008200     EVALUATE WS-MENU-CHOICE
+008300         WHEN '1'
+008400             CALL 'IF-EXAMPLE'
+008500             CANCEL 'IF-EXAMPLE'
+008600         WHEN '2'
+008700             CALL 'INCREMENT-EXAMPLE'
+008800             CANCEL 'INCREMENT-EXAMPLE'
+008900         WHEN '3'
+009000             CALL 'NESTED-IF-EXAMPLE'
+009100             CANCEL 'NESTED-IF-EXAMPLE'
+009200         WHEN '4'
+009300             CALL 'PERFORM-TIMES'
+009400             CANCEL 'PERFORM-TIMES'
+009500         WHEN '5'
+009600             CALL 'CUST-INQUIRY'
+009700             CANCEL 'CUST-INQUIRY'
+009800         WHEN '6'
+009900             CALL 'CUST-EXTRACT'
+010000             CANCEL 'CUST-EXTRACT'
+010100     END-EVALUATE.
+010200 2000-EXIT.
+010300     EXIT.
