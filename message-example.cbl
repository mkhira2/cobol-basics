@@ -1,12 +1,185 @@
-      * Prints predefined message
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MESSAGE-EXAMPLE.
-       AUTHOR. kenjihirabayashi.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 PreDefMsg    PIC X(18) VALUE 'Hello again world'.
-
-       PROCEDURE DIVISION.
-       DISPLAY PreDefMsg.
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     MESSAGE-EXAMPLE.
+000300 AUTHOR.         kenjihirabayashi.
+000400 INSTALLATION.   DATA PROCESSING.
+000500 DATE-WRITTEN.   2018-01-01.
+000600 DATE-COMPILED.  2026-08-09.
+000700*----------------------------------------------------------
+000800* Prints a predefined message, looked up by message code
+000900* in the shared MSGTAB table, so a wording change is a
+001000* table change and not a recompile.
+001100*----------------------------------------------------------
+001200*    MODIFICATION HISTORY
+001300*    DATE        INIT  DESCRIPTION
+001400*    2026-08-09   DN   Replaced the hardcoded literal with a
+001500*                      message-code table lookup.
+001600*    2026-08-09   DN   Print a run-date/job-ID header ahead
+001700*                      of the message text, matching what
+001800*                      the other batch reports carry.
+001900*    2026-08-09   DN   PreDefMsg now comes from MSGTAB so it
+002000*                      always matches the table entry width.
+002100*    2026-08-09   DN   Route the message to console, print
+002200*                      file, or notification-interface file,
+002300*                      driven by a routing control record,
+002400*                      instead of always going to the console.
+002500*    2026-08-09   DN   Move WS-RUN-DATE into the shared RUNDATE
+002600*                      copybook used across the suite.
+002700*    2026-08-09   DN   Assign ROUTE-CONTROL, MESSAGE-PRINT, and
+002800*                      NOTIFICATION-INTERFACE to their own physical
+002900*                      files instead of PREDEFMSG's - the two
+003000*                      programs run independently and sharing
+003100*                      files meant one run's output could overwrite
+003200*                      or get appended to the other's.
+003300*----------------------------------------------------------
+003400 ENVIRONMENT DIVISION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT ROUTE-CONTROL ASSIGN TO 'MSGRTECT2'
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS RC-FILE-STATUS.
+004000     SELECT MESSAGE-PRINT ASSIGN TO 'MSGPRINT2'
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS PF-FILE-STATUS.
+004300     SELECT NOTIFICATION-INTERFACE ASSIGN TO 'MSGIFACE2'
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS NT-FILE-STATUS.
+004600*
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  ROUTE-CONTROL
+005000     LABEL RECORDS ARE STANDARD.
+005100     COPY "msgroute.cpy".
+005200*
+005300 FD  MESSAGE-PRINT
+005400     LABEL RECORDS ARE STANDARD.
+005500 01  PF-LINE                 PIC X(80).
+005600*
+005700 FD  NOTIFICATION-INTERFACE
+005800     LABEL RECORDS ARE STANDARD.
+005900 01  NT-LINE                 PIC X(80).
+006000*
+006100 WORKING-STORAGE SECTION.
+006200 COPY "msgtab.cpy".
+006300*
+006400 01  MSG-CODE-REQUESTED      PIC X(03) VALUE '001'.
+006500*
+006600 01  WS-JOB-ID               PIC X(08) VALUE 'MSGEXMPL'.
+006700 COPY "rundate.cpy".
+006800*
+006900 01  RC-FILE-STATUS          PIC X(02).
+007000 01  PF-FILE-STATUS          PIC X(02).
+007100 01  NT-FILE-STATUS          PIC X(02).
+007200*
+007300 01  MSG-HEADER-LINE.
+007400     05  FILLER              PIC X(08) VALUE 'JOB ID: '.
+007500     05  HDR-JOB-ID          PIC X(08).
+007600     05  FILLER              PIC X(04) VALUE SPACES.
+007700     05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+007800     05  HDR-RUN-DATE        PIC 9999/99/99.
+007900*
+008000 PROCEDURE DIVISION.
+008100*----------------------------------------------------------
+008200* 0000-MAINLINE
+008300*----------------------------------------------------------
+008400 0000-MAINLINE.
+008500     DISPLAY 'Enter message code (001-003): '.
+008600     ACCEPT MSG-CODE-REQUESTED.
+008700     PERFORM 1000-LOOKUP-MESSAGE THRU 1000-EXIT.
+008800     PERFORM 1500-BUILD-HEADER THRU 1500-EXIT.
+008900     PERFORM 1600-READ-ROUTE-CONTROL THRU 1600-EXIT.
+009000     EVALUATE TRUE
+009100         WHEN MR-ROUTE-PRINT
+009200             PERFORM 2100-ROUTE-TO-PRINT THRU 2100-EXIT
+009300         WHEN MR-ROUTE-INTERFACE
+009400             PERFORM 2200-ROUTE-TO-INTERFACE THRU 2200-EXIT
+009500         WHEN OTHER
+009600             PERFORM 2000-ROUTE-TO-CONSOLE THRU 2000-EXIT
+009700     END-EVALUATE.
+009800     STOP RUN.
+009900*----------------------------------------------------------
+010000* 1500-BUILD-HEADER
+010100*----------------------------------------------------------
+010200 1500-BUILD-HEADER.
+010300     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+010400     MOVE WS-JOB-ID TO HDR-JOB-ID.
+010500     MOVE WS-RUN-DATE TO HDR-RUN-DATE.
+010600 1500-EXIT.
+010700     EXIT.
+010800*----------------------------------------------------------
+010900* 1600-READ-ROUTE-CONTROL - default to console when the
+011000*     control record is absent or carries an unrecognized
+011100*     routing code.
+011200*----------------------------------------------------------
+011300 1600-READ-ROUTE-CONTROL.
+011400     MOVE 'C' TO MR-ROUTE-CODE.
+011500     OPEN INPUT ROUTE-CONTROL.
+011600     IF RC-FILE-STATUS = '00'
+011700         READ ROUTE-CONTROL
+011800             AT END
+011900                 MOVE 'C' TO MR-ROUTE-CODE
+012000         END-READ
+012100         CLOSE ROUTE-CONTROL
+012200     END-IF.
+012300     IF NOT MR-ROUTE-CONSOLE AND NOT MR-ROUTE-PRINT
+012400             AND NOT MR-ROUTE-INTERFACE
+012500         MOVE 'C' TO MR-ROUTE-CODE
+012600     END-IF.
+012700 1600-EXIT.
+012800     EXIT.
+012900*----------------------------------------------------------
+013000* 2000-ROUTE-TO-CONSOLE
+013100*----------------------------------------------------------
+013200 2000-ROUTE-TO-CONSOLE.
+013300     DISPLAY MSG-HEADER-LINE.
+013400     DISPLAY PreDefMsg.
+013500 2000-EXIT.
+013600     EXIT.
+013700*----------------------------------------------------------
+013800* 2100-ROUTE-TO-PRINT
+013900*----------------------------------------------------------
+014000 2100-ROUTE-TO-PRINT.
+014100     OPEN EXTEND MESSAGE-PRINT.
+014200     IF PF-FILE-STATUS = '35'
+014300         OPEN OUTPUT MESSAGE-PRINT
+014400     END-IF.
+014500     MOVE MSG-HEADER-LINE TO PF-LINE.
+014600     WRITE PF-LINE.
+014700     MOVE SPACES TO PF-LINE.
+014800     MOVE PreDefMsg TO PF-LINE.
+014900     WRITE PF-LINE.
+015000     CLOSE MESSAGE-PRINT.
+015100 2100-EXIT.
+015200     EXIT.
+015300*----------------------------------------------------------
+015400* 2200-ROUTE-TO-INTERFACE
+015500*----------------------------------------------------------
+015600 2200-ROUTE-TO-INTERFACE.
+015700     OPEN EXTEND NOTIFICATION-INTERFACE.
+015800     IF NT-FILE-STATUS = '35'
+015900         OPEN OUTPUT NOTIFICATION-INTERFACE
+016000     END-IF.
+016100     MOVE MSG-HEADER-LINE TO NT-LINE.
+016200     WRITE NT-LINE.
+016300     MOVE SPACES TO NT-LINE.
+016400     MOVE PreDefMsg TO NT-LINE.
+016500     WRITE NT-LINE.
+016600     CLOSE NOTIFICATION-INTERFACE.
+016700 2200-EXIT.
+016800     EXIT.
+016900*----------------------------------------------------------
+017000* 1000-LOOKUP-MESSAGE - resolve the requested code against
+017100*     the message table; default to the welcome message
+017200*     when the code isn't found.
+017300*----------------------------------------------------------
+017400 1000-LOOKUP-MESSAGE.
+017500     SET MSG-IDX TO 1.
+017600     SEARCH ALL MSG-TABLE-ENTRY
+017700         AT END
+017800             DISPLAY 'UNKNOWN MESSAGE CODE ',
+017900                 MSG-CODE-REQUESTED, ' - USING DEFAULT'
+018000             MOVE MSG-TABLE-TEXT (1) TO PreDefMsg
+018100         WHEN MSG-TABLE-CODE (MSG-IDX) = MSG-CODE-REQUESTED
+018200             MOVE MSG-TABLE-TEXT (MSG-IDX) TO PreDefMsg
+018300     END-SEARCH.
+018400 1000-EXIT.
+018500     EXIT.
