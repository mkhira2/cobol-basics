@@ -1,18 +1,232 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IF-EXAMPLE.
-       AUTHOR. kenjihirabayashi.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 UserInput PIC X(20).
-
-       PROCEDURE DIVISION.
-       DISPLAY 'Please enter your name in upper-case: '.
-       ACCEPT UserInput.
-       IF UserInput IS ALPHABETIC-LOWER
-           MOVE FUNCTION UPPER-CASE (UserInput) TO UserInput
-           DISPLAY "That's not uppercase, but I fixed it, ", UserInput
-           ELSE DISPLAY 'Hello, ', UserInput
-
-        END-IF
-        STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     IF-EXAMPLE.
+000300 AUTHOR.         kenjihirabayashi.
+000400 INSTALLATION.   DATA PROCESSING.
+000500 DATE-WRITTEN.   2018-01-01.
+000600 DATE-COMPILED.  2026-08-09.
+000700*----------------------------------------------------------
+000800*    MODIFICATION HISTORY
+000900*    DATE        INIT  DESCRIPTION
+001000*    2026-08-09   DN   Validate UserInput against the
+001100*                      CUSTOMER-MASTER file before
+001200*                      accepting it, instead of blindly
+001300*                      upper-casing whatever was keyed.
+001400*    2026-08-09   DN   Route non-alphabetic input to a
+001500*                      reject/suspense log instead of
+001600*                      passing it on to master-file lookup.
+001700*    2026-08-09   DN   GOBACK instead of STOP RUN, so this
+001800*                      program can also be CALLed from the
+001900*                      new menu front end.
+002000*    2026-08-09   DN   Replace the blanket ALPHABETIC test
+002100*                      with a character-by-character edit that
+002200*                      allows hyphens and apostrophes, so names
+002300*                      like O'BRIEN and SMITH-JONES pass instead
+002400*                      of falling through untouched.
+002500*    2026-08-09   DN   Capture the run date once, from the
+002600*                      shared RUNDATE copybook, instead of
+002700*                      re-ACCEPTing it for every reject entry.
+002800*    2026-08-09   DN   Loop back to the ACCEPT prompt instead of
+002900*                      stopping after one name, so an operator
+003000*                      can correct a batch of rejects in one
+003100*                      session; enter END to quit the loop.
+003200*    2026-08-09   DN   Add a consecutive-reject retry limit, so a
+003300*                      stuck terminal or a confused operator does
+003400*                      not hang the batch window waiting on
+003500*                      manual input; the loop ends itself once
+003600*                      the limit is reached.
+003700*    2026-08-09   DN   Route the CUSTOMER-MASTER not-found case in
+003800*                      1000-VALIDATE-AGAINST-MASTER through the
+003900*                      reject/suspense log, not just a console
+004000*                      warning, so an unattended run leaves an
+004100*                      auditable record instead of relying on
+004200*                      someone watching the screen.
+004300*    2026-08-09   DN   UserInput is stored on CUSTOMER-MASTER as
+004400*                      typed - already the 'FIRST LAST' format
+004500*                      documented in CUSTREC - so no change was
+004600*                      needed here to stay consistent with
+004700*                      USER-INPUT's CM-CUST-NAME.
+004800*----------------------------------------------------------
+004900 ENVIRONMENT DIVISION.
+005000 INPUT-OUTPUT SECTION.
+005100 FILE-CONTROL.
+005200     SELECT CUSTOMER-MASTER ASSIGN TO 'CUSTMAST'
+005300         ORGANIZATION IS INDEXED
+005400         ACCESS MODE IS DYNAMIC
+005500         RECORD KEY IS CM-CUST-ID
+005600         ALTERNATE RECORD KEY IS CM-CUST-NAME
+005700             WITH DUPLICATES
+005800         FILE STATUS IS CM-FILE-STATUS.
+005900     SELECT REJECT-LOG ASSIGN TO 'IFEXCREJ'
+006000         ORGANIZATION IS LINE SEQUENTIAL
+006100         FILE STATUS IS RJ-FILE-STATUS.
+006200*
+006300 DATA DIVISION.
+006400 FILE SECTION.
+006500 FD  CUSTOMER-MASTER
+006600     LABEL RECORDS ARE STANDARD.
+006700     COPY "custrec.cpy".
+006800*
+006900 FD  REJECT-LOG
+007000     LABEL RECORDS ARE STANDARD.
+007100     COPY "rejectrc.cpy".
+007200*
+007300 WORKING-STORAGE SECTION.
+007400 01  UserInput               PIC X(20).
+007500*
+007600 01  CM-FILE-STATUS          PIC X(02).
+007700     88  CM-STATUS-OK        VALUE '00'.
+007800     88  CM-STATUS-NOTFND    VALUE '23'.
+007900*
+008000 01  RJ-FILE-STATUS          PIC X(02).
+008100*
+008200 01  WS-INPUT-REJECTED-SW    PIC X(01) VALUE 'N'.
+008300     88  WS-INPUT-REJECTED   VALUE 'Y' FALSE 'N'.
+008400*
+008500 01  WS-MAX-RETRIES          PIC 9(01) VALUE 3.
+008600 01  WS-CONSECUTIVE-REJECTS  PIC 9(01) COMP VALUE 0.
+008700*
+008800 01  WS-NAME-APOSTROPHE      PIC X(01) VALUE ''''.
+008900 01  WS-BAD-CHAR-SW          PIC X(01) VALUE 'N'.
+009000     88  WS-BAD-CHAR-FOUND   VALUE 'Y' FALSE 'N'.
+009100 01  WS-CHAR-SUB             PIC 9(02) COMP.
+009200 01  WS-DONE-SW              PIC X(01) VALUE 'N'.
+009300     88  WS-DONE             VALUE 'Y'.
+009400 COPY "rundate.cpy".
+009500*
+009600 PROCEDURE DIVISION.
+009700*----------------------------------------------------------
+009800* 0000-MAINLINE - capture and validate names one at a time,
+009900*     looping until the operator enters END, so a whole batch
+010000*     of corrections from the reject log can be keyed in one
+010100*     session instead of one run per name.
+010200*----------------------------------------------------------
+010300 0000-MAINLINE.
+010400     PERFORM 1900-OPEN-FILES THRU 1900-EXIT.
+010500     PERFORM 2000-PROCESS-ONE-NAME THRU 2000-EXIT
+010600         UNTIL WS-DONE.
+010700     CLOSE CUSTOMER-MASTER REJECT-LOG.
+010800     GOBACK.
+010900*----------------------------------------------------------
+011000* 2000-PROCESS-ONE-NAME - capture and validate one name,
+011100*     however it was keyed, or set the loop-exit switch when
+011200*     the operator keys the END sentinel.
+011300*----------------------------------------------------------
+011400 2000-PROCESS-ONE-NAME.
+011500     DISPLAY 'Please enter your name in upper-case ',
+011600         '(END to quit): '.
+011700     ACCEPT UserInput.
+011800     IF UserInput = 'END'
+011900         SET WS-DONE TO TRUE
+012000     ELSE
+012100         IF UserInput IS ALPHABETIC-LOWER
+012200             MOVE FUNCTION UPPER-CASE (UserInput) TO UserInput
+012300             DISPLAY "That's not uppercase, but I fixed it, "
+012400                 UserInput
+012500         ELSE
+012600             DISPLAY 'Hello, ', UserInput
+012700         END-IF
+012800         PERFORM 1050-EDIT-USER-INPUT THRU 1050-EXIT
+012900         IF WS-INPUT-REJECTED
+013000             ADD 1 TO WS-CONSECUTIVE-REJECTS
+013100             PERFORM 1070-CHECK-RETRY-LIMIT THRU 1070-EXIT
+013200         ELSE
+013300             MOVE 0 TO WS-CONSECUTIVE-REJECTS
+013400             PERFORM 1000-VALIDATE-AGAINST-MASTER THRU 1000-EXIT
+013500         END-IF
+013600     END-IF.
+013700 2000-EXIT.
+013800     EXIT.
+013900*----------------------------------------------------------
+014000* 1900-OPEN-FILES
+014100*----------------------------------------------------------
+014200 1900-OPEN-FILES.
+014300     OPEN INPUT CUSTOMER-MASTER.
+014400     OPEN EXTEND REJECT-LOG.
+014500     IF RJ-FILE-STATUS = '35'
+014600         OPEN OUTPUT REJECT-LOG
+014700     END-IF.
+014800     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+014900 1900-EXIT.
+015000     EXIT.
+015100*----------------------------------------------------------
+015200* 1050-EDIT-USER-INPUT - letters, spaces, hyphens, and
+015300*     apostrophes are allowed (real names like O'BRIEN and
+015400*     SMITH-JONES use them); anything else is suspense-logged
+015500*     rather than looked up against CUSTOMER-MASTER.
+015600*----------------------------------------------------------
+015700 1050-EDIT-USER-INPUT.
+015800     SET WS-INPUT-REJECTED TO FALSE.
+015900     SET WS-BAD-CHAR-FOUND TO FALSE.
+016000     PERFORM 1060-CHECK-ONE-CHARACTER THRU 1060-EXIT
+016100         VARYING WS-CHAR-SUB FROM 1 BY 1
+016200         UNTIL WS-CHAR-SUB > LENGTH OF UserInput
+016300             OR WS-BAD-CHAR-FOUND.
+016400     IF WS-BAD-CHAR-FOUND
+016500         SET WS-INPUT-REJECTED TO TRUE
+016600         MOVE 'IF-EXAMPLE' TO RJ-SOURCE-PGM
+016700         MOVE UserInput TO RJ-INPUT-VALUE
+016800         MOVE 'INPUT CONTAINS AN INVALID CHARACTER' TO RJ-REASON
+016900         PERFORM 9000-WRITE-REJECT THRU 9000-EXIT
+017000     END-IF.
+017100 1050-EXIT.
+017200     EXIT.
+017300*----------------------------------------------------------
+017400* 1060-CHECK-ONE-CHARACTER - flag the character at
+017500*     WS-CHAR-SUB unless it is a letter, a space, a hyphen,
+017600*     or an apostrophe.
+017700*----------------------------------------------------------
+017800 1060-CHECK-ONE-CHARACTER.
+017900     IF UserInput(WS-CHAR-SUB:1) IS NOT ALPHABETIC
+018000         AND UserInput(WS-CHAR-SUB:1) NOT = SPACE
+018100         AND UserInput(WS-CHAR-SUB:1) NOT = '-'
+018200         AND UserInput(WS-CHAR-SUB:1) NOT = WS-NAME-APOSTROPHE
+018300         SET WS-BAD-CHAR-FOUND TO TRUE
+018400     END-IF.
+018500 1060-EXIT.
+018600     EXIT.
+018700*----------------------------------------------------------
+018800* 1070-CHECK-RETRY-LIMIT - end the session automatically once
+018900*     WS-MAX-RETRIES bad inputs have been keyed in a row, so a
+019000*     stuck terminal cannot hang the batch window forever; each
+019100*     bad input is already routed to the reject-suspense file
+019200*     by 1050-EDIT-USER-INPUT before this check runs.
+019300*----------------------------------------------------------
+019400 1070-CHECK-RETRY-LIMIT.
+019500     IF WS-CONSECUTIVE-REJECTS >= WS-MAX-RETRIES
+019600         DISPLAY 'MAXIMUM RETRY LIMIT REACHED - ENDING SESSION'
+019700         SET WS-DONE TO TRUE
+019800     END-IF.
+019900 1070-EXIT.
+020000     EXIT.
+020100*----------------------------------------------------------
+020200* 9000-WRITE-REJECT
+020300*----------------------------------------------------------
+020400 9000-WRITE-REJECT.
+020500     MOVE WS-RUN-DATE TO RJ-REJECT-DATE.
+020600     ACCEPT RJ-REJECT-TIME FROM TIME.
+020700     WRITE REJECT-RECORD.
+020800 9000-EXIT.
+020900     EXIT.
+021000*----------------------------------------------------------
+021100* 1000-VALIDATE-AGAINST-MASTER - confirm the (corrected)
+021200*     name is really on the customer master, so a typo
+021300*     does not silently ride into downstream reports.
+021400*----------------------------------------------------------
+021500 1000-VALIDATE-AGAINST-MASTER.
+021600     MOVE UserInput TO CM-CUST-NAME.
+021700     READ CUSTOMER-MASTER
+021800         KEY IS CM-CUST-NAME
+021900         INVALID KEY
+022000             DISPLAY 'WARNING - ', UserInput,
+022100                 ' NOT FOUND ON CUSTOMER MASTER FILE'
+022200             MOVE 'IF-EXAMPLE' TO RJ-SOURCE-PGM
+022300             MOVE UserInput TO RJ-INPUT-VALUE
+022400             MOVE 'NAME NOT FOUND ON CUSTOMER MASTER FILE'
+022500                 TO RJ-REASON
+022600             PERFORM 9000-WRITE-REJECT THRU 9000-EXIT
+022700         NOT INVALID KEY
+022800             DISPLAY UserInput,
+022900                 ' VALIDATED AGAINST CUSTOMER MASTER'
+023000     END-READ.
+023100 1000-EXIT.
+023200     EXIT.
