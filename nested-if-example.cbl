@@ -1,32 +1,322 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. NESTED-IF-EXAMPLE.
-       AUTHOR. kenjihirabayashi.
-      * Example using nested if's
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 A PIC 99.
-       01 B PIC 99.
-       01 RESULT PIC 9999.
-       01 FORMATTED PIC Z(9).
-
-       PROCEDURE DIVISION.
-
-       DISPLAY 'Enter the first value: '.
-       ACCEPT A.
-       DISPLAY 'You entered ', A ' as a value.'.
-       DISPLAY 'Please enter the second value: '.
-       ACCEPT B.
-       DISPLAY 'You entered ', B ' as a value.'.
-
-       COMPUTE RESULT = A + B.
-       IF (A < 10) AND (B > 10) THEN
-               IF RESULT > 50 THEN
-                   DISPLAY 'Result is bigger than 50.'
-               ELSE
-                   MOVE RESULT TO FORMATTED
-                   DISPLAY FORMATTED
-               END-IF
-           ELSE DISPLAY 'Result is smaller than 50.'
-           END-IF
-       STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     NESTED-IF-EXAMPLE.
+000300 AUTHOR.         kenjihirabayashi.
+000400 INSTALLATION.   DATA PROCESSING.
+000500 DATE-WRITTEN.   2018-01-01.
+000600 DATE-COMPILED.  2026-08-09.
+000700*----------------------------------------------------------
+000800* Example using nested if's to flag an A/B pair against a
+000900* threshold.
+001000*----------------------------------------------------------
+001100*    MODIFICATION HISTORY
+001200*    DATE        INIT  DESCRIPTION
+001300*    2026-08-09   DN   Append every threshold decision to
+001400*                      the AUDIT-LOG file for compliance.
+001500*    2026-08-09   DN   Read the exception thresholds from the
+001600*                      THRESHOLD-CONTROL file instead of
+001700*                      compiling them in.
+001800*    2026-08-09   DN   Move the threshold rule itself into the
+001900*                      callable THRESH-EVAL subprogram, so
+002000*                      other programs can share the same logic.
+002100*    2026-08-09   DN   GOBACK instead of STOP RUN, so this
+002200*                      program can also be CALLed from the
+002300*                      new menu front end.
+002400*    2026-08-09   DN   Trap COMPUTE RESULT overflow with an
+002500*                      ON SIZE ERROR clause.
+002600*    2026-08-09   DN   Add a batch mode, driven from the same
+002700*                      MODE-CONTROL switch as the USER-INPUT
+002800*                      family, that evaluates a whole file of
+002900*                      A/B pairs instead of a single ACCEPT.
+003000*    2026-08-09   DN   Pull the batch end-of-file switch into
+003100*                      the shared EOFSW copybook, so every
+003200*                      file-driven program in the suite tests
+003300*                      end-of-file the same way.
+003400*    2026-08-09   DN   Capture the run date once, from the
+003500*                      shared RUNDATE copybook, instead of
+003600*                      re-ACCEPTing it for every audit entry.
+003700*    2026-08-09   DN   Edit FORMATTED with a decimal point and
+003800*                      thousands separator, since RESULT stands
+003900*                      in for a dollar-value threshold check.
+004000*    2026-08-09   DN   Validate A and B are 0 through 99 when
+004100*                      ACCEPTed online, and re-prompt instead of
+004200*                      letting a stray negative sign through.
+004300*    2026-08-09   DN   Drop the ON SIZE ERROR clause on
+004400*                      COMPUTE RESULT = A + B - with A and B
+004500*                      both PIC 99, the largest possible sum is
+004600*                      198, well inside RESULT's PIC 9999, so
+004700*                      the trap could never fire.
+004800*    2026-08-09   DN   Carry THRESH-EVAL's exception flag onto
+004900*                      the audit-log record instead of leaving
+005000*                      report programs to infer it by matching
+005100*                      a prefix of AL-BRANCH-TAKEN.
+005200*    2026-08-09   DN   Reject an AB-PAIR-INPUT record with non-
+005300*                      numeric A or B instead of moving it
+005400*                      straight into A and B unchecked - batch
+005500*                      values now get the same protection online
+005600*                      ACCEPT already has.
+005700*    2026-08-09   DN   Test TE-BRANCH-TAKEN against the fixed
+005800*                      THRESHOLD-GATE-NOT-MET sentinel instead
+005900*                      of a literal that hardcoded the default
+006000*                      10/10/50 thresholds - THRESH-EVAL now
+006100*                      builds that text from the site's actual
+006200*                      configured thresholds, so the old literal
+006300*                      would only ever match the shipped default.
+006400*----------------------------------------------------------
+006500 ENVIRONMENT DIVISION.
+006600 INPUT-OUTPUT SECTION.
+006700 FILE-CONTROL.
+006800     SELECT AUDIT-LOG ASSIGN TO 'AUDITLOG'
+006900         ORGANIZATION IS LINE SEQUENTIAL
+007000         FILE STATUS IS AL-FILE-STATUS.
+007100     SELECT THRESHOLD-CONTROL ASSIGN TO 'THRSHCTL'
+007200         ORGANIZATION IS LINE SEQUENTIAL
+007300         FILE STATUS IS TC-FILE-STATUS.
+007400     SELECT MODE-CONTROL ASSIGN TO 'RUNMODE'
+007500         ORGANIZATION IS LINE SEQUENTIAL
+007600         FILE STATUS IS MC-FILE-STATUS.
+007700     SELECT AB-PAIR-INPUT ASSIGN TO 'ABPAIRS'
+007800         ORGANIZATION IS LINE SEQUENTIAL
+007900         FILE STATUS IS AP-FILE-STATUS.
+008000*
+008100 DATA DIVISION.
+008200 FILE SECTION.
+008300 FD  AUDIT-LOG
+008400     LABEL RECORDS ARE STANDARD.
+008500     COPY "auditrec.cpy".
+008600*
+008700 FD  THRESHOLD-CONTROL
+008800     LABEL RECORDS ARE STANDARD.
+008900     COPY "threshct.cpy".
+009000*
+009100 FD  MODE-CONTROL
+009200     LABEL RECORDS ARE STANDARD.
+009300     COPY "modectl.cpy".
+009400*
+009500 FD  AB-PAIR-INPUT
+009600     LABEL RECORDS ARE STANDARD.
+009700     COPY "abpairin.cpy".
+009800*
+009900 WORKING-STORAGE SECTION.
+010000 01  A                       PIC 99.
+010100 01  B                       PIC 99.
+010200 01  RESULT                  PIC 9999.
+010300 01  FORMATTED               PIC Z,ZZZ.99.
+010400*
+010500 01  AL-FILE-STATUS          PIC X(02).
+010600 01  TC-FILE-STATUS          PIC X(02).
+010700*
+010800 01  MC-FILE-STATUS          PIC X(02).
+010900 01  AP-FILE-STATUS          PIC X(02).
+011000*
+011100 01  WS-RANGE-CHECK          PIC S9(03).
+011200 01  WS-A-VALID-SW           PIC X(01) VALUE 'N'.
+011300     88  WS-A-VALID          VALUE 'Y' FALSE 'N'.
+011400 01  WS-B-VALID-SW           PIC X(01) VALUE 'N'.
+011500     88  WS-B-VALID          VALUE 'Y' FALSE 'N'.
+011600 01  WS-AB-PAIR-INVALID-SW   PIC X(01) VALUE 'N'.
+011700     88  WS-AB-PAIR-INVALID  VALUE 'Y' FALSE 'N'.
+011800*
+011900 COPY "eofsw.cpy".
+012000 COPY "rundate.cpy".
+012100*
+012200 01  WS-A-LOW-THRESHOLD      PIC 99  VALUE 10.
+012300 01  WS-B-HIGH-THRESHOLD     PIC 99  VALUE 10.
+012400 01  WS-RESULT-THRESHOLD     PIC 9999 VALUE 50.
+012500*
+012600 COPY "threprm.cpy".
+012700*
+012800 PROCEDURE DIVISION.
+012900*----------------------------------------------------------
+013000* 0000-MAINLINE
+013100*----------------------------------------------------------
+013200 0000-MAINLINE.
+013300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013400     OPEN EXTEND AUDIT-LOG.
+013500     IF AL-FILE-STATUS = '35'
+013600         OPEN OUTPUT AUDIT-LOG
+013700     END-IF.
+013800     PERFORM 1800-READ-MODE-CONTROL THRU 1800-EXIT.
+013900     IF MC-MODE-BATCH
+014000         OPEN INPUT AB-PAIR-INPUT
+014100         PERFORM 3000-READ-AB-PAIR THRU 3000-EXIT
+014200         PERFORM 3100-PROCESS-BATCH-LOOP THRU 3100-EXIT
+014300             UNTIL WS-BATCH-EOF
+014400         CLOSE AB-PAIR-INPUT
+014500     ELSE
+014600         PERFORM 1600-ACCEPT-A-VALUE THRU 1600-EXIT
+014700         PERFORM 1650-ACCEPT-B-VALUE THRU 1650-EXIT
+014800         PERFORM 2500-EVALUATE-ONE-PAIR THRU 2500-EXIT
+014900     END-IF.
+015000     CLOSE AUDIT-LOG.
+015100     GOBACK.
+015200*----------------------------------------------------------
+015300* 1800-READ-MODE-CONTROL - default to online mode when the
+015400*     control file is absent or carries an unrecognized code.
+015500*----------------------------------------------------------
+015600 1800-READ-MODE-CONTROL.
+015700     MOVE 'O' TO MC-RUN-MODE.
+015800     OPEN INPUT MODE-CONTROL.
+015900     IF MC-FILE-STATUS = '00'
+016000         READ MODE-CONTROL
+016100             AT END
+016200                 MOVE 'O' TO MC-RUN-MODE
+016300         END-READ
+016400         CLOSE MODE-CONTROL
+016500     END-IF.
+016600     IF NOT MC-MODE-BATCH AND NOT MC-MODE-ONLINE
+016700         MOVE 'O' TO MC-RUN-MODE
+016800     END-IF.
+016900 1800-EXIT.
+017000     EXIT.
+017100*----------------------------------------------------------
+017200* 1600-ACCEPT-A-VALUE - ACCEPT the first value into a signed
+017300*     work field so a stray negative sign is caught, and keep
+017400*     re-prompting until it falls in the valid 0-99 range.
+017500*----------------------------------------------------------
+017600 1600-ACCEPT-A-VALUE.
+017700     SET WS-A-VALID TO FALSE.
+017800     PERFORM 1610-PROMPT-FOR-A THRU 1610-EXIT
+017900         UNTIL WS-A-VALID.
+018000 1600-EXIT.
+018100     EXIT.
+018200*----------------------------------------------------------
+018300* 1610-PROMPT-FOR-A
+018400*----------------------------------------------------------
+018500 1610-PROMPT-FOR-A.
+018600     DISPLAY 'Enter the first value: '.
+018700     ACCEPT WS-RANGE-CHECK.
+018800     IF WS-RANGE-CHECK >= 0 AND WS-RANGE-CHECK <= 99
+018900         MOVE WS-RANGE-CHECK TO A
+019000         SET WS-A-VALID TO TRUE
+019100         DISPLAY 'You entered ', A ' as a value.'
+019200     ELSE
+019300         DISPLAY 'VALUE MUST BE 0 THROUGH 99 - PLEASE RE-ENTER'
+019400     END-IF.
+019500 1610-EXIT.
+019600     EXIT.
+019700*----------------------------------------------------------
+019800* 1650-ACCEPT-B-VALUE - same pattern as 1600-ACCEPT-A-VALUE,
+019900*     for the second value.
+020000*----------------------------------------------------------
+020100 1650-ACCEPT-B-VALUE.
+020200     SET WS-B-VALID TO FALSE.
+020300     PERFORM 1660-PROMPT-FOR-B THRU 1660-EXIT
+020400         UNTIL WS-B-VALID.
+020500 1650-EXIT.
+020600     EXIT.
+020700*----------------------------------------------------------
+020800* 1660-PROMPT-FOR-B
+020900*----------------------------------------------------------
+021000 1660-PROMPT-FOR-B.
+021100     DISPLAY 'Please enter the second value: '.
+021200     ACCEPT WS-RANGE-CHECK.
+021300     IF WS-RANGE-CHECK >= 0 AND WS-RANGE-CHECK <= 99
+021400         MOVE WS-RANGE-CHECK TO B
+021500         SET WS-B-VALID TO TRUE
+021600         DISPLAY 'You entered ', B ' as a value.'
+021700     ELSE
+021800         DISPLAY 'VALUE MUST BE 0 THROUGH 99 - PLEASE RE-ENTER'
+021900     END-IF.
+022000 1660-EXIT.
+022100     EXIT.
+022200*----------------------------------------------------------
+022300* 3000-READ-AB-PAIR
+022400*----------------------------------------------------------
+022500 3000-READ-AB-PAIR.
+022600     SET WS-AB-PAIR-INVALID TO FALSE.
+022700     READ AB-PAIR-INPUT
+022800         AT END
+022900             SET WS-BATCH-EOF TO TRUE
+023000         NOT AT END
+023100             IF AP-VALUE-A IS NOT NUMERIC
+023200                 OR AP-VALUE-B IS NOT NUMERIC
+023300                 SET WS-AB-PAIR-INVALID TO TRUE
+023400                 DISPLAY 'WARNING - AB-PAIR-INPUT RECORD ',
+023500                     'CONTAINS NON-NUMERIC DATA - PAIR SKIPPED'
+023600             ELSE
+023700                 MOVE AP-VALUE-A TO A
+023800                 MOVE AP-VALUE-B TO B
+023900             END-IF
+024000     END-READ.
+024100 3000-EXIT.
+024200     EXIT.
+024300*----------------------------------------------------------
+024400* 3100-PROCESS-BATCH-LOOP
+024500*----------------------------------------------------------
+024600 3100-PROCESS-BATCH-LOOP.
+024700     IF NOT WS-AB-PAIR-INVALID
+024800         PERFORM 2500-EVALUATE-ONE-PAIR THRU 2500-EXIT
+024900     END-IF.
+025000     PERFORM 3000-READ-AB-PAIR THRU 3000-EXIT.
+025100 3100-EXIT.
+025200     EXIT.
+025300*----------------------------------------------------------
+025400* 2500-EVALUATE-ONE-PAIR - compute RESULT for the pair now
+025500*     in A/B, however it was captured, and apply the rule.
+025600*----------------------------------------------------------
+025700 2500-EVALUATE-ONE-PAIR.
+025800     COMPUTE RESULT = A + B.
+025900     PERFORM 2000-EVALUATE-THRESHOLD THRU 2000-EXIT.
+026000 2500-EXIT.
+026100     EXIT.
+026200*----------------------------------------------------------
+026300* 1000-INITIALIZE - pick up the exception thresholds from
+026400*     THRESHOLD-CONTROL; fall back to the standard 10/10/50
+026500*     thresholds when no control record has been supplied.
+026600*----------------------------------------------------------
+026700 1000-INITIALIZE.
+026800     OPEN INPUT THRESHOLD-CONTROL.
+026900     IF TC-FILE-STATUS = '00'
+027000         READ THRESHOLD-CONTROL
+027100             AT END
+027200                 CONTINUE
+027300             NOT AT END
+027400                 MOVE TC-A-LOW-THRESHOLD  TO WS-A-LOW-THRESHOLD
+027500                 MOVE TC-B-HIGH-THRESHOLD TO WS-B-HIGH-THRESHOLD
+027600                 MOVE TC-RESULT-THRESHOLD TO WS-RESULT-THRESHOLD
+027700         END-READ
+027800         CLOSE THRESHOLD-CONTROL
+027900     END-IF.
+028000     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+028100 1000-EXIT.
+028200     EXIT.
+028300*----------------------------------------------------------
+028400* 2000-EVALUATE-THRESHOLD - apply the exception rule and
+028500*     log which branch fired, with a timestamp, so the
+028600*     decision can be evidenced later.
+028700*----------------------------------------------------------
+028800 2000-EVALUATE-THRESHOLD.
+028900     MOVE A TO TE-VALUE-A.
+029000     MOVE B TO TE-VALUE-B.
+029100     MOVE RESULT TO TE-RESULT.
+029200     MOVE WS-A-LOW-THRESHOLD TO TE-A-LOW-THRESHOLD.
+029300     MOVE WS-B-HIGH-THRESHOLD TO TE-B-HIGH-THRESHOLD.
+029400     MOVE WS-RESULT-THRESHOLD TO TE-RESULT-THRESHOLD.
+029500     CALL 'THRESH-EVAL' USING THRESHOLD-EVAL-PARMS.
+029600     MOVE TE-BRANCH-TAKEN TO AL-BRANCH-TAKEN.
+029700     IF TE-EXCEPTION-RAISED
+029800         DISPLAY 'Result is bigger than 50.'
+029900     ELSE
+030000         IF TE-BRANCH-TAKEN NOT = 'THRESHOLD-GATE-NOT-MET'
+030100             MOVE RESULT TO FORMATTED
+030200             DISPLAY FORMATTED
+030300         ELSE
+030400             DISPLAY 'Result is smaller than 50.'
+030500         END-IF
+030600     END-IF.
+030700     PERFORM 2100-WRITE-AUDIT-LOG THRU 2100-EXIT.
+030800 2000-EXIT.
+030900     EXIT.
+031000*----------------------------------------------------------
+031100* 2100-WRITE-AUDIT-LOG
+031200*----------------------------------------------------------
+031300 2100-WRITE-AUDIT-LOG.
+031400     MOVE WS-RUN-DATE TO AL-RUN-DATE.
+031500     ACCEPT AL-RUN-TIME FROM TIME.
+031600     MOVE A TO AL-VALUE-A.
+031700     MOVE B TO AL-VALUE-B.
+031800     MOVE RESULT TO AL-RESULT.
+031900     MOVE TE-EXCEPTION-SW TO AL-EXCEPTION-SW.
+032000     WRITE AUDIT-LOG-RECORD.
+032100 2100-EXIT.
+032200     EXIT.
