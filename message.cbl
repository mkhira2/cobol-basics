@@ -1,12 +1,179 @@
-      * Prints predefined message
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PreDefMsg.
-       AUTHOR. kenjihirabayashi
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 PreDefMsg    PIC X(18) VALUE 'Hello again world'.
-
-       PROCEDURE DIVISION.
-       DISPLAY PreDefMsg.
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PreDefMsg.
+000300 AUTHOR.         kenjihirabayashi.
+000400 INSTALLATION.   DATA PROCESSING.
+000500 DATE-WRITTEN.   2018-01-01.
+000600 DATE-COMPILED.  2026-08-09.
+000700*----------------------------------------------------------
+000800* Prints a predefined message, looked up by message code
+000900* in the shared MSGTAB table, so a wording change is a
+001000* table change and not a recompile.
+001100*----------------------------------------------------------
+001200*    MODIFICATION HISTORY
+001300*    DATE        INIT  DESCRIPTION
+001400*    2026-08-09   DN   Replaced the hardcoded literal with a
+001500*                      message-code table lookup.
+001600*    2026-08-09   DN   Print a run-date/job-ID header ahead
+001700*                      of the message text, matching what
+001800*                      the other batch reports carry.
+001900*    2026-08-09   DN   PreDefMsg now comes from MSGTAB so it
+002000*                      always matches the table entry width.
+002100*    2026-08-09   DN   Route the message to console, print
+002200*                      file, or notification-interface file,
+002300*                      driven by a routing control record,
+002400*                      instead of always going to the console.
+002500*    2026-08-09   DN   Move WS-RUN-DATE into the shared RUNDATE
+002600*                      copybook used across the suite.
+002700*----------------------------------------------------------
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT ROUTE-CONTROL ASSIGN TO 'MSGRTECTL'
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS RC-FILE-STATUS.
+003400     SELECT MESSAGE-PRINT ASSIGN TO 'MSGPRINT'
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS PF-FILE-STATUS.
+003700     SELECT NOTIFICATION-INTERFACE ASSIGN TO 'MSGIFACE'
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS NT-FILE-STATUS.
+004000*
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  ROUTE-CONTROL
+004400     LABEL RECORDS ARE STANDARD.
+004500     COPY "msgroute.cpy".
+004600*
+004700 FD  MESSAGE-PRINT
+004800     LABEL RECORDS ARE STANDARD.
+004900 01  PF-LINE                 PIC X(80).
+005000*
+005100 FD  NOTIFICATION-INTERFACE
+005200     LABEL RECORDS ARE STANDARD.
+005300 01  NT-LINE                 PIC X(80).
+005400*
+005500 WORKING-STORAGE SECTION.
+005600 COPY "msgtab.cpy".
+005700*
+005800 01  MSG-CODE-REQUESTED      PIC X(03) VALUE '001'.
+005900*
+006000 01  WS-JOB-ID               PIC X(08) VALUE 'PREDEFMS'.
+006100 COPY "rundate.cpy".
+006200*
+006300 01  RC-FILE-STATUS          PIC X(02).
+006400 01  PF-FILE-STATUS          PIC X(02).
+006500 01  NT-FILE-STATUS          PIC X(02).
+006600*
+006700 01  MSG-HEADER-LINE.
+006800     05  FILLER              PIC X(08) VALUE 'JOB ID: '.
+006900     05  HDR-JOB-ID          PIC X(08).
+007000     05  FILLER              PIC X(04) VALUE SPACES.
+007100     05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+007200     05  HDR-RUN-DATE        PIC 9999/99/99.
+007300*
+007400 PROCEDURE DIVISION.
+007500*----------------------------------------------------------
+007600* 0000-MAINLINE
+007700*----------------------------------------------------------
+007800 0000-MAINLINE.
+007900     DISPLAY 'Enter message code (001-003): '.
+008000     ACCEPT MSG-CODE-REQUESTED.
+008100     PERFORM 1000-LOOKUP-MESSAGE THRU 1000-EXIT.
+008200     PERFORM 1500-BUILD-HEADER THRU 1500-EXIT.
+008300     PERFORM 1600-READ-ROUTE-CONTROL THRU 1600-EXIT.
+008400     EVALUATE TRUE
+008500         WHEN MR-ROUTE-PRINT
+008600             PERFORM 2100-ROUTE-TO-PRINT THRU 2100-EXIT
+008700         WHEN MR-ROUTE-INTERFACE
+008800             PERFORM 2200-ROUTE-TO-INTERFACE THRU 2200-EXIT
+008900         WHEN OTHER
+009000             PERFORM 2000-ROUTE-TO-CONSOLE THRU 2000-EXIT
+009100     END-EVALUATE.
+009200     STOP RUN.
+009300*----------------------------------------------------------
+009400* 1500-BUILD-HEADER
+009500*----------------------------------------------------------
+009600 1500-BUILD-HEADER.
+009700     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+009800     MOVE WS-JOB-ID TO HDR-JOB-ID.
+009900     MOVE WS-RUN-DATE TO HDR-RUN-DATE.
+010000 1500-EXIT.
+010100     EXIT.
+010200*----------------------------------------------------------
+010300* 1600-READ-ROUTE-CONTROL - default to console when the
+010400*     control record is absent or carries an unrecognized
+010500*     routing code.
+010600*----------------------------------------------------------
+010700 1600-READ-ROUTE-CONTROL.
+010800     MOVE 'C' TO MR-ROUTE-CODE.
+010900     OPEN INPUT ROUTE-CONTROL.
+011000     IF RC-FILE-STATUS = '00'
+011100         READ ROUTE-CONTROL
+011200             AT END
+011300                 MOVE 'C' TO MR-ROUTE-CODE
+011400         END-READ
+011500         CLOSE ROUTE-CONTROL
+011600     END-IF.
+011700     IF NOT MR-ROUTE-CONSOLE AND NOT MR-ROUTE-PRINT
+011800             AND NOT MR-ROUTE-INTERFACE
+011900         MOVE 'C' TO MR-ROUTE-CODE
+012000     END-IF.
+012100 1600-EXIT.
+012200     EXIT.
+012300*----------------------------------------------------------
+012400* 2000-ROUTE-TO-CONSOLE
+012500*----------------------------------------------------------
+012600 2000-ROUTE-TO-CONSOLE.
+012700     DISPLAY MSG-HEADER-LINE.
+012800     DISPLAY PreDefMsg.
+012900 2000-EXIT.
+013000     EXIT.
+013100*----------------------------------------------------------
+013200* 2100-ROUTE-TO-PRINT
+013300*----------------------------------------------------------
+013400 2100-ROUTE-TO-PRINT.
+013500     OPEN EXTEND MESSAGE-PRINT.
+013600     IF PF-FILE-STATUS = '35'
+013700         OPEN OUTPUT MESSAGE-PRINT
+013800     END-IF.
+013900     MOVE MSG-HEADER-LINE TO PF-LINE.
+014000     WRITE PF-LINE.
+014100     MOVE SPACES TO PF-LINE.
+014200     MOVE PreDefMsg TO PF-LINE.
+014300     WRITE PF-LINE.
+014400     CLOSE MESSAGE-PRINT.
+014500 2100-EXIT.
+014600     EXIT.
+014700*----------------------------------------------------------
+014800* 2200-ROUTE-TO-INTERFACE
+014900*----------------------------------------------------------
+015000 2200-ROUTE-TO-INTERFACE.
+015100     OPEN EXTEND NOTIFICATION-INTERFACE.
+015200     IF NT-FILE-STATUS = '35'
+015300         OPEN OUTPUT NOTIFICATION-INTERFACE
+015400     END-IF.
+015500     MOVE MSG-HEADER-LINE TO NT-LINE.
+015600     WRITE NT-LINE.
+015700     MOVE SPACES TO NT-LINE.
+015800     MOVE PreDefMsg TO NT-LINE.
+015900     WRITE NT-LINE.
+016000     CLOSE NOTIFICATION-INTERFACE.
+016100 2200-EXIT.
+016200     EXIT.
+016300*----------------------------------------------------------
+016400* 1000-LOOKUP-MESSAGE - resolve the requested code against
+016500*     the message table; default to the welcome message
+016600*     when the code isn't found.
+016700*----------------------------------------------------------
+016800 1000-LOOKUP-MESSAGE.
+016900     SET MSG-IDX TO 1.
+017000     SEARCH ALL MSG-TABLE-ENTRY
+017100         AT END
+017200             DISPLAY 'UNKNOWN MESSAGE CODE ',
+017300                 MSG-CODE-REQUESTED, ' - USING DEFAULT'
+017400             MOVE MSG-TABLE-TEXT (1) TO PreDefMsg
+017500         WHEN MSG-TABLE-CODE (MSG-IDX) = MSG-CODE-REQUESTED
+017600             MOVE MSG-TABLE-TEXT (MSG-IDX) TO PreDefMsg
+017700     END-SEARCH.
+017800 1000-EXIT.
+017900     EXIT.
