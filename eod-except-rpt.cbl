@@ -0,0 +1,309 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     EOD-EXCEPT-RPT.
+000300 AUTHOR.         kenjihirabayashi.
+000400 INSTALLATION.   DATA PROCESSING.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.  2026-08-09.
+000700*----------------------------------------------------------
+000800* Consolidated end-of-day exception dashboard. Reads
+000900* IF-EXAMPLE's reject/suspense file, the threshold-exception
+001000* subset of NESTED-IF-EXAMPLE's audit log, and
+001100* USER-INPUT-EXAMPLE's authorization-failure log, and prints
+001200* one detail line per exception plus a summary count, so
+001300* operations has a single page to review every morning
+001400* instead of hunting through three separate log files.
+001500*----------------------------------------------------------
+001600*    MODIFICATION HISTORY
+001700*    DATE        INIT  DESCRIPTION
+001800*    2026-08-09   DN   Original program.
+001900*    2026-08-09   DN   Read AUTH-FAIL-LOG through the new
+002000*                      AUTHFAILRC copybook instead of REJECTRC
+002100*                      REPLACING, so this program and the one
+002200*                      that writes the file share one canonical
+002300*                      layout.
+002400*    2026-08-09   DN   Test AL-EXCEPTION-RAISED instead of a
+002500*                      14-character prefix of AL-BRANCH-TAKEN,
+002600*                      which matched the exception branch and
+002700*                      the RESULT<=50 non-exception branch alike
+002800*                      and overcounted exceptions.
+002900*    2026-08-09   DN   Pick up the run date from the shared
+003000*                      RUNDATE copybook instead of a local
+003100*                      WS-RUN-DATE field.
+003200*----------------------------------------------------------
+003300 ENVIRONMENT DIVISION.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT REJECT-LOG ASSIGN TO 'IFEXCREJ'
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS RJ-FILE-STATUS.
+003900     SELECT AUDIT-LOG ASSIGN TO 'AUDITLOG'
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS AL-FILE-STATUS.
+004200     SELECT AUTH-FAIL-LOG ASSIGN TO 'AUTHFAIL'
+004300         ORGANIZATION IS LINE SEQUENTIAL
+004400         FILE STATUS IS AF-FILE-STATUS.
+004500     SELECT REPORT-OUT ASSIGN TO 'EODEXCOUT'
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS RO-FILE-STATUS.
+004800*
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  REJECT-LOG
+005200     LABEL RECORDS ARE STANDARD.
+005300     COPY "rejectrc.cpy".
+005400*
+005500 FD  AUDIT-LOG
+005600     LABEL RECORDS ARE STANDARD.
+005700     COPY "auditrec.cpy".
+005800*
+005900 FD  AUTH-FAIL-LOG
+006000     LABEL RECORDS ARE STANDARD.
+006100     COPY "authfailrc.cpy".
+006200*
+006300 FD  REPORT-OUT
+006400     LABEL RECORDS ARE STANDARD.
+006500 01  REPORT-LINE                 PIC X(80).
+006600*
+006700 WORKING-STORAGE SECTION.
+006800 01  RJ-FILE-STATUS               PIC X(02).
+006900 01  AL-FILE-STATUS               PIC X(02).
+007000 01  AF-FILE-STATUS               PIC X(02).
+007100 01  RO-FILE-STATUS               PIC X(02).
+007200*
+007300 01  WS-EOF-SWITCHES.
+007400     05  WS-RJ-EOF-SW             PIC X(01) VALUE 'N'.
+007500         88  WS-RJ-EOF            VALUE 'Y'.
+007600     05  WS-AL-EOF-SW             PIC X(01) VALUE 'N'.
+007700         88  WS-AL-EOF            VALUE 'Y'.
+007800     05  WS-AF-EOF-SW             PIC X(01) VALUE 'N'.
+007900         88  WS-AF-EOF            VALUE 'Y'.
+008000*
+008100 01  WS-REJECT-COUNT              PIC 9(07) COMP VALUE 0.
+008200 01  WS-EXCEPTION-COUNT           PIC 9(07) COMP VALUE 0.
+008300 01  WS-AUTH-FAIL-COUNT           PIC 9(07) COMP VALUE 0.
+008400 01  WS-TOTAL-COUNT               PIC 9(07) COMP VALUE 0.
+008500*
+008600 COPY "rundate.cpy".
+008700*
+008800 01  RPT-DETAIL-LINE.
+008900     05  RPD-SOURCE               PIC X(15).
+009000     05  FILLER                   PIC X(02) VALUE SPACES.
+009100     05  RPD-DATE                 PIC 9(08).
+009200     05  FILLER                   PIC X(02) VALUE SPACES.
+009300     05  RPD-TIME                 PIC 9(08).
+009400     05  FILLER                   PIC X(02) VALUE SPACES.
+009500     05  RPD-VALUE                PIC X(15).
+009600     05  FILLER                   PIC X(02) VALUE SPACES.
+009700     05  RPD-REASON               PIC X(20).
+009800*
+009900 01  RPT-COUNT-LINE.
+010000     05  FILLER                   PIC X(30) VALUE SPACES.
+010100     05  RPT-LABEL                PIC X(30) VALUE SPACES.
+010200     05  RPT-VALUE                PIC ZZZ,ZZZ,ZZ9.
+010300*
+010400 PROCEDURE DIVISION.
+010500*----------------------------------------------------------
+010600* 0000-MAINLINE
+010700*----------------------------------------------------------
+010800 0000-MAINLINE.
+010900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011000     PERFORM 2000-READ-REJECT-LOG THRU 2000-EXIT.
+011100     PERFORM 2100-PROCESS-REJECT-LOG THRU 2100-EXIT
+011200         UNTIL WS-RJ-EOF.
+011300     PERFORM 3000-READ-AUDIT-LOG THRU 3000-EXIT.
+011400     PERFORM 3100-PROCESS-AUDIT-LOG THRU 3100-EXIT
+011500         UNTIL WS-AL-EOF.
+011600     PERFORM 4000-READ-AUTH-FAIL-LOG THRU 4000-EXIT.
+011700     PERFORM 4100-PROCESS-AUTH-FAIL-LOG THRU 4100-EXIT
+011800         UNTIL WS-AF-EOF.
+011900     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.
+012000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+012100     STOP RUN.
+012200*----------------------------------------------------------
+012300* 1000-INITIALIZE
+012400*----------------------------------------------------------
+012500 1000-INITIALIZE.
+012600     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+012700     OPEN INPUT REJECT-LOG.
+012800     IF RJ-FILE-STATUS = '35'
+012900         SET WS-RJ-EOF TO TRUE
+013000     END-IF.
+013100     OPEN INPUT AUDIT-LOG.
+013200     IF AL-FILE-STATUS = '35'
+013300         SET WS-AL-EOF TO TRUE
+013400     END-IF.
+013500     OPEN INPUT AUTH-FAIL-LOG.
+013600     IF AF-FILE-STATUS = '35'
+013700         SET WS-AF-EOF TO TRUE
+013800     END-IF.
+013900     OPEN OUTPUT REPORT-OUT.
+014000     PERFORM 1100-WRITE-HEADER THRU 1100-EXIT.
+014100 1000-EXIT.
+014200     EXIT.
+014300*----------------------------------------------------------
+014400* 1100-WRITE-HEADER
+014500*----------------------------------------------------------
+014600 1100-WRITE-HEADER.
+014700     MOVE SPACES TO REPORT-LINE.
+014800     STRING 'END OF DAY EXCEPTION DASHBOARD - RUN DATE '
+014900         WS-RUN-DATE DELIMITED BY SIZE INTO REPORT-LINE.
+015000     WRITE REPORT-LINE.
+015100     MOVE ALL '-' TO REPORT-LINE.
+015200     WRITE REPORT-LINE.
+015300     MOVE SPACES TO RPT-DETAIL-LINE.
+015400     MOVE 'SOURCE'  TO RPD-SOURCE.
+015500     MOVE 'VALUE'   TO RPD-VALUE.
+015600     MOVE 'REASON'  TO RPD-REASON.
+015700     MOVE RPT-DETAIL-LINE TO REPORT-LINE.
+015800     WRITE REPORT-LINE.
+015900 1100-EXIT.
+016000     EXIT.
+016100*----------------------------------------------------------
+016200* 2000-READ-REJECT-LOG
+016300*----------------------------------------------------------
+016400 2000-READ-REJECT-LOG.
+016500     IF NOT WS-RJ-EOF
+016600         READ REJECT-LOG
+016700             AT END
+016800                 SET WS-RJ-EOF TO TRUE
+016900         END-READ
+017000     END-IF.
+017100 2000-EXIT.
+017200     EXIT.
+017300*----------------------------------------------------------
+017400* 2100-PROCESS-REJECT-LOG
+017500*----------------------------------------------------------
+017600 2100-PROCESS-REJECT-LOG.
+017700     ADD 1 TO WS-REJECT-COUNT.
+017800     PERFORM 2200-WRITE-REJECT-DETAIL THRU 2200-EXIT.
+017900     PERFORM 2000-READ-REJECT-LOG THRU 2000-EXIT.
+018000 2100-EXIT.
+018100     EXIT.
+018200*----------------------------------------------------------
+018300* 2200-WRITE-REJECT-DETAIL
+018400*----------------------------------------------------------
+018500 2200-WRITE-REJECT-DETAIL.
+018600     MOVE SPACES TO RPT-DETAIL-LINE.
+018700     MOVE RJ-SOURCE-PGM TO RPD-SOURCE.
+018800     MOVE RJ-REJECT-DATE TO RPD-DATE.
+018900     MOVE RJ-REJECT-TIME TO RPD-TIME.
+019000     MOVE RJ-INPUT-VALUE (1:15) TO RPD-VALUE.
+019100     MOVE RJ-REASON (1:20) TO RPD-REASON.
+019200     MOVE RPT-DETAIL-LINE TO REPORT-LINE.
+019300     WRITE REPORT-LINE.
+019400 2200-EXIT.
+019500     EXIT.
+019600*----------------------------------------------------------
+019700* 3000-READ-AUDIT-LOG
+019800*----------------------------------------------------------
+019900 3000-READ-AUDIT-LOG.
+020000     IF NOT WS-AL-EOF
+020100         READ AUDIT-LOG
+020200             AT END
+020300                 SET WS-AL-EOF TO TRUE
+020400         END-READ
+020500     END-IF.
+020600 3000-EXIT.
+020700     EXIT.
+020800*----------------------------------------------------------
+020900* 3100-PROCESS-AUDIT-LOG - only the threshold-exception
+021000*     branch counts as a dashboard exception; the ordinary
+021100*     logged decisions on this same file do not.
+021200*----------------------------------------------------------
+021300 3100-PROCESS-AUDIT-LOG.
+021400     IF AL-EXCEPTION-RAISED
+021500         ADD 1 TO WS-EXCEPTION-COUNT
+021600         PERFORM 3200-WRITE-AUDIT-DETAIL THRU 3200-EXIT
+021700     END-IF.
+021800     PERFORM 3000-READ-AUDIT-LOG THRU 3000-EXIT.
+021900 3100-EXIT.
+022000     EXIT.
+022100*----------------------------------------------------------
+022200* 3200-WRITE-AUDIT-DETAIL
+022300*----------------------------------------------------------
+022400 3200-WRITE-AUDIT-DETAIL.
+022500     MOVE SPACES TO RPT-DETAIL-LINE.
+022600     MOVE 'NESTED-IF-EX' TO RPD-SOURCE.
+022700     MOVE AL-RUN-DATE TO RPD-DATE.
+022800     MOVE AL-RUN-TIME TO RPD-TIME.
+022900     STRING 'A=' AL-VALUE-A ' B=' AL-VALUE-B
+023000         DELIMITED BY SIZE INTO RPD-VALUE.
+023100     MOVE 'THRESHOLD EXCEPTION' TO RPD-REASON.
+023200     MOVE RPT-DETAIL-LINE TO REPORT-LINE.
+023300     WRITE REPORT-LINE.
+023400 3200-EXIT.
+023500     EXIT.
+023600*----------------------------------------------------------
+023700* 4000-READ-AUTH-FAIL-LOG
+023800*----------------------------------------------------------
+023900 4000-READ-AUTH-FAIL-LOG.
+024000     IF NOT WS-AF-EOF
+024100         READ AUTH-FAIL-LOG
+024200             AT END
+024300                 SET WS-AF-EOF TO TRUE
+024400         END-READ
+024500     END-IF.
+024600 4000-EXIT.
+024700     EXIT.
+024800*----------------------------------------------------------
+024900* 4100-PROCESS-AUTH-FAIL-LOG
+025000*----------------------------------------------------------
+025100 4100-PROCESS-AUTH-FAIL-LOG.
+025200     ADD 1 TO WS-AUTH-FAIL-COUNT.
+025300     PERFORM 4200-WRITE-AUTH-FAIL-DETAIL THRU 4200-EXIT.
+025400     PERFORM 4000-READ-AUTH-FAIL-LOG THRU 4000-EXIT.
+025500 4100-EXIT.
+025600     EXIT.
+025700*----------------------------------------------------------
+025800* 4200-WRITE-AUTH-FAIL-DETAIL
+025900*----------------------------------------------------------
+026000 4200-WRITE-AUTH-FAIL-DETAIL.
+026100     MOVE SPACES TO RPT-DETAIL-LINE.
+026200     MOVE AF-SOURCE-PGM TO RPD-SOURCE.
+026300     MOVE AF-REJECT-DATE TO RPD-DATE.
+026400     MOVE AF-REJECT-TIME TO RPD-TIME.
+026500     MOVE AF-INPUT-VALUE (1:15) TO RPD-VALUE.
+026600     MOVE AF-REASON (1:20) TO RPD-REASON.
+026700     MOVE RPT-DETAIL-LINE TO REPORT-LINE.
+026800     WRITE REPORT-LINE.
+026900 4200-EXIT.
+027000     EXIT.
+027100*----------------------------------------------------------
+027200* 8000-PRINT-SUMMARY
+027300*----------------------------------------------------------
+027400 8000-PRINT-SUMMARY.
+027500     COMPUTE WS-TOTAL-COUNT =
+027600         WS-REJECT-COUNT + WS-EXCEPTION-COUNT
+027700             + WS-AUTH-FAIL-COUNT.
+027800     MOVE ALL '-' TO REPORT-LINE.
+027900     WRITE REPORT-LINE.
+028000     MOVE SPACES TO RPT-COUNT-LINE.
+028100     MOVE 'IF-EXAMPLE INPUTS REJECTED' TO RPT-LABEL.
+028200     MOVE WS-REJECT-COUNT TO RPT-VALUE.
+028300     MOVE RPT-COUNT-LINE TO REPORT-LINE.
+028400     WRITE REPORT-LINE.
+028500     MOVE SPACES TO RPT-COUNT-LINE.
+028600     MOVE 'THRESHOLD EXCEPTIONS RAISED' TO RPT-LABEL.
+028700     MOVE WS-EXCEPTION-COUNT TO RPT-VALUE.
+028800     MOVE RPT-COUNT-LINE TO REPORT-LINE.
+028900     WRITE REPORT-LINE.
+029000     MOVE SPACES TO RPT-COUNT-LINE.
+029100     MOVE 'AUTHORIZATION FAILURES LOGGED' TO RPT-LABEL.
+029200     MOVE WS-AUTH-FAIL-COUNT TO RPT-VALUE.
+029300     MOVE RPT-COUNT-LINE TO REPORT-LINE.
+029400     WRITE REPORT-LINE.
+029500     MOVE SPACES TO RPT-COUNT-LINE.
+029600     MOVE 'TOTAL EXCEPTIONS FOR REVIEW' TO RPT-LABEL.
+029700     MOVE WS-TOTAL-COUNT TO RPT-VALUE.
+029800     MOVE RPT-COUNT-LINE TO REPORT-LINE.
+029900     WRITE REPORT-LINE.
+030000     DISPLAY 'END OF DAY EXCEPTION DASHBOARD COMPLETE'.
+030100 8000-EXIT.
+030200     EXIT.
+030300*----------------------------------------------------------
+030400* 9000-TERMINATE
+030500*----------------------------------------------------------
+030600 9000-TERMINATE.
+030700     CLOSE REJECT-LOG AUDIT-LOG AUTH-FAIL-LOG REPORT-OUT.
+030800 9000-EXIT.
+030900     EXIT.
