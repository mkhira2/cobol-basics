@@ -0,0 +1,128 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     CUST-EXTRACT.
+000300 AUTHOR.         kenjihirabayashi.
+000400 INSTALLATION.   DATA PROCESSING.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.  2026-08-09.
+000700*----------------------------------------------------------
+000800* Unloads CUSTOMER-MASTER to a comma-delimited flat file, in
+000900* primary-key sequence, so marketing can pull the customer
+001000* name data into a spreadsheet without any direct access to
+001100* the indexed file itself.
+001200*----------------------------------------------------------
+001300*    MODIFICATION HISTORY
+001400*    DATE        INIT  DESCRIPTION
+001500*    2026-08-09   DN   Original program.
+001600*    2026-08-09   DN   Use DELIMITED BY SIZE for CM-CUST-NAME
+001700*                      in the CSV STRING - DELIMITED BY SPACE
+001800*                      stopped at the embedded space between
+001900*                      first and last name and dropped the
+002000*                      last name from the CSV.
+002100*----------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CUSTOMER-MASTER ASSIGN TO 'CUSTMAST'
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS SEQUENTIAL
+002800         RECORD KEY IS CM-CUST-ID
+002900         ALTERNATE RECORD KEY IS CM-CUST-NAME
+003000             WITH DUPLICATES
+003100         FILE STATUS IS CM-FILE-STATUS.
+003200     SELECT CUSTOMER-CSV ASSIGN TO 'CUSTCSV'
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS CC-FILE-STATUS.
+003500*
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  CUSTOMER-MASTER
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY "custrec.cpy".
+004100*
+004200 FD  CUSTOMER-CSV
+004300     LABEL RECORDS ARE STANDARD.
+004400     COPY "custcsv.cpy".
+004500*
+004600 WORKING-STORAGE SECTION.
+004700 01  CM-FILE-STATUS          PIC X(02).
+004800 01  CC-FILE-STATUS          PIC X(02).
+004900*
+005000 01  WS-CUST-EOF-SW          PIC X(01) VALUE 'N'.
+005100     88  WS-CUST-EOF         VALUE 'Y'.
+005200*
+005300 01  WS-RECORD-COUNT         PIC 9(05) COMP VALUE 0.
+005400*
+005500 PROCEDURE DIVISION.
+005600*----------------------------------------------------------
+005700* 0000-MAINLINE
+005800*----------------------------------------------------------
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006100     PERFORM 2000-READ-CUSTOMER THRU 2000-EXIT.
+006200     PERFORM 2500-EXTRACT-LOOP THRU 2500-EXIT
+006300         UNTIL WS-CUST-EOF.
+006400     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006500     GOBACK.
+006600*----------------------------------------------------------
+006700* 1000-INITIALIZE - open both files and write the CSV
+006800*     header line, so the spreadsheet import has column
+006900*     names.
+007000*----------------------------------------------------------
+007100 1000-INITIALIZE.
+007200     OPEN INPUT CUSTOMER-MASTER.
+007300     OPEN OUTPUT CUSTOMER-CSV.
+007400     MOVE 'CUST_ID,CUST_NAME,LAST_NAME,FIRST_NAME,ADD_DATE'
+007500         TO CC-CSV-LINE.
+007600     WRITE CUSTOMER-CSV-RECORD.
+007700 1000-EXIT.
+007800     EXIT.
+007900*----------------------------------------------------------
+008000* 2000-READ-CUSTOMER
+008100*----------------------------------------------------------
+008200 2000-READ-CUSTOMER.
+008300     READ CUSTOMER-MASTER NEXT RECORD
+008400         AT END
+008500             SET WS-CUST-EOF TO TRUE
+008600     END-READ.
+008700 2000-EXIT.
+008800     EXIT.
+008900*----------------------------------------------------------
+009000* 2500-EXTRACT-LOOP
+009100*----------------------------------------------------------
+009200 2500-EXTRACT-LOOP.
+009300     PERFORM 2600-WRITE-CSV-RECORD THRU 2600-EXIT.
+009400     PERFORM 2000-READ-CUSTOMER THRU 2000-EXIT.
+009500 2500-EXIT.
+009600     EXIT.
+009700*----------------------------------------------------------
+009800* 2600-WRITE-CSV-RECORD - build one delimited line from the
+009900*     current CUSTOMER-MASTER record. CM-CUST-NAME holds the
+010000*     'FIRST LAST' pair separated by one embedded space, so
+010100*     it is DELIMITED BY SIZE - DELIMITED BY SPACE would stop
+010200*     at that embedded space and drop the last name.
+010300*----------------------------------------------------------
+010400 2600-WRITE-CSV-RECORD.
+010500     MOVE SPACES TO CC-CSV-LINE.
+010600     STRING CM-CUST-ID    DELIMITED BY SIZE
+010700            ','           DELIMITED BY SIZE
+010800            CM-CUST-NAME  DELIMITED BY SIZE
+010900            ','           DELIMITED BY SIZE
+011000            CM-LAST-NAME  DELIMITED BY SPACE
+011100            ','           DELIMITED BY SIZE
+011200            CM-FIRST-NAME DELIMITED BY SPACE
+011300            ','           DELIMITED BY SIZE
+011400            CM-ADD-DATE   DELIMITED BY SIZE
+011500         INTO CC-CSV-LINE
+011600     END-STRING.
+011700     WRITE CUSTOMER-CSV-RECORD.
+011800     ADD 1 TO WS-RECORD-COUNT.
+011900 2600-EXIT.
+012000     EXIT.
+012100*----------------------------------------------------------
+012200* 9000-TERMINATE
+012300*----------------------------------------------------------
+012400 9000-TERMINATE.
+012500     CLOSE CUSTOMER-MASTER CUSTOMER-CSV.
+012600     DISPLAY 'CUSTOMER RECORDS EXTRACTED: ', WS-RECORD-COUNT.
+012700 9000-EXIT.
+012800     EXIT.
