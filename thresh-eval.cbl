@@ -0,0 +1,68 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     THRESH-EVAL.
+000300 AUTHOR.         kenjihirabayashi.
+000400 INSTALLATION.   DATA PROCESSING.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.  2026-08-09.
+000700*----------------------------------------------------------
+000800* Callable subprogram holding the A/B exception-threshold
+000900* rule that used to live only inside NESTED-IF-EXAMPLE, so
+001000* any other program can apply the identical rule instead of
+001100* recoding it. Takes the values and thresholds in the
+001200* THREPRM parameter record and returns the branch decision
+001300* and an exception flag; it does no I/O of its own.
+001400*----------------------------------------------------------
+001500*    MODIFICATION HISTORY
+001600*    DATE        INIT  DESCRIPTION
+001700*    2026-08-09   DN   Original program.
+001800*    2026-08-09   DN   Build TE-BRANCH-TAKEN from the actual
+001900*                      threshold values instead of a hardcoded
+002000*                      "10"/"50" literal, so the audit trail
+002100*                      reflects a site's configured thresholds,
+002200*                      not the defaults.
+002300*----------------------------------------------------------
+002400 ENVIRONMENT DIVISION.
+002500*
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800*
+002900 LINKAGE SECTION.
+003000 COPY "threprm.cpy".
+003100*
+003200 PROCEDURE DIVISION USING THRESHOLD-EVAL-PARMS.
+003300*----------------------------------------------------------
+003400* 0000-MAINLINE
+003500*----------------------------------------------------------
+003600 0000-MAINLINE.
+003700     PERFORM 1000-EVALUATE-THRESHOLD THRU 1000-EXIT.
+003800     GOBACK.
+003900*----------------------------------------------------------
+004000* 1000-EVALUATE-THRESHOLD - apply the exception rule and
+004100*     hand back which branch fired.
+004200*----------------------------------------------------------
+004300 1000-EVALUATE-THRESHOLD.
+004400     MOVE SPACES TO TE-BRANCH-TAKEN.
+004500     IF (TE-VALUE-A < TE-A-LOW-THRESHOLD)
+004600         AND (TE-VALUE-B > TE-B-HIGH-THRESHOLD)
+004700         THEN
+004800         IF TE-RESULT > TE-RESULT-THRESHOLD THEN
+004900             STRING 'A<' TE-A-LOW-THRESHOLD DELIMITED BY SIZE
+005000                 ',B>' TE-B-HIGH-THRESHOLD DELIMITED BY SIZE
+005100                 ',RESULT>' TE-RESULT-THRESHOLD DELIMITED BY SIZE
+005200                 INTO TE-BRANCH-TAKEN
+005300             END-STRING
+005400             SET TE-EXCEPTION-RAISED TO TRUE
+005500         ELSE
+005600             STRING 'A<' TE-A-LOW-THRESHOLD DELIMITED BY SIZE
+005700                 ',B>' TE-B-HIGH-THRESHOLD DELIMITED BY SIZE
+005800                 ',RESULT<=' TE-RESULT-THRESHOLD DELIMITED BY SIZE
+005900                 INTO TE-BRANCH-TAKEN
+006000             END-STRING
+006100             SET TE-EXCEPTION-RAISED TO FALSE
+006200         END-IF
+006300     ELSE
+006400         MOVE 'THRESHOLD-GATE-NOT-MET' TO TE-BRANCH-TAKEN
+006500         SET TE-EXCEPTION-RAISED TO FALSE
+006600     END-IF.
+006700 1000-EXIT.
+006800     EXIT.
