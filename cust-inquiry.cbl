@@ -0,0 +1,124 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     CUST-INQUIRY.
+000300 AUTHOR.         kenjihirabayashi.
+000400 INSTALLATION.   DATA PROCESSING.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.  2026-08-09.
+000700*----------------------------------------------------------
+000800* Teller-facing inquiry against CUSTOMER-MASTER. Looks up
+000900* a single customer record directly by customer ID (or by
+001000* name, using the alternate key) instead of scanning the
+001100* whole file, since CUSTOMER-MASTER is an indexed file
+001200* keyed for exactly this kind of direct retrieval.
+001300*----------------------------------------------------------
+001400*    MODIFICATION HISTORY
+001500*    DATE        INIT  DESCRIPTION
+001600*    2026-08-09   DN   Original program.
+001700*----------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT CUSTOMER-MASTER ASSIGN TO 'CUSTMAST'
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS DYNAMIC
+002400         RECORD KEY IS CM-CUST-ID
+002500         ALTERNATE RECORD KEY IS CM-CUST-NAME
+002600             WITH DUPLICATES
+002700         FILE STATUS IS CM-FILE-STATUS.
+002800*
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  CUSTOMER-MASTER
+003200     LABEL RECORDS ARE STANDARD.
+003300     COPY "custrec.cpy".
+003400*
+003500 WORKING-STORAGE SECTION.
+003600 01  CM-FILE-STATUS          PIC X(02).
+003700*
+003800 01  WS-INQUIRY-MODE         PIC X(01).
+003900     88  WS-INQUIRE-BY-ID    VALUE '1'.
+004000     88  WS-INQUIRE-BY-NAME  VALUE '2'.
+004100     88  WS-INQUIRE-DONE     VALUE 'X'.
+004200*
+004300 01  WS-DONE-SW              PIC X(01) VALUE 'N'.
+004400     88  WS-DONE             VALUE 'Y'.
+004500*
+004600 01  WS-SEARCH-NAME          PIC X(20).
+004700*
+004800 PROCEDURE DIVISION.
+004900*----------------------------------------------------------
+005000* 0000-MAINLINE
+005100*----------------------------------------------------------
+005200 0000-MAINLINE.
+005300     OPEN INPUT CUSTOMER-MASTER.
+005400     PERFORM 1000-PROCESS-INQUIRY THRU 1000-EXIT
+005500         UNTIL WS-DONE.
+005600     CLOSE CUSTOMER-MASTER.
+005700     GOBACK.
+005800*----------------------------------------------------------
+005900* 1000-PROCESS-INQUIRY - take one inquiry request and
+006000*     dispatch it by key type, or end the session.
+006100*----------------------------------------------------------
+006200 1000-PROCESS-INQUIRY.
+006300     DISPLAY ' '.
+006400     DISPLAY '1. LOOK UP BY CUSTOMER ID'.
+006500     DISPLAY '2. LOOK UP BY CUSTOMER NAME'.
+006600     DISPLAY 'X. EXIT'.
+006700     DISPLAY 'Enter your selection: '.
+006800     ACCEPT WS-INQUIRY-MODE.
+006900     EVALUATE TRUE
+007000         WHEN WS-INQUIRE-BY-ID
+007100             PERFORM 2000-INQUIRE-BY-ID THRU 2000-EXIT
+007200         WHEN WS-INQUIRE-BY-NAME
+007300             PERFORM 2100-INQUIRE-BY-NAME THRU 2100-EXIT
+007400         WHEN WS-INQUIRE-DONE
+007500             SET WS-DONE TO TRUE
+007600         WHEN OTHER
+007700             DISPLAY 'INVALID SELECTION - TRY AGAIN'
+007800     END-EVALUATE.
+007900 1000-EXIT.
+008000     EXIT.
+008100*----------------------------------------------------------
+008200* 2000-INQUIRE-BY-ID - direct random read on the primary
+008300*     key, no sequential scan required.
+008400*----------------------------------------------------------
+008500 2000-INQUIRE-BY-ID.
+008600     DISPLAY 'Enter customer ID: '.
+008700     ACCEPT CM-CUST-ID.
+008800     READ CUSTOMER-MASTER
+008900         KEY IS CM-CUST-ID
+009000         INVALID KEY
+009100             DISPLAY 'NO CUSTOMER ON FILE FOR THAT ID'
+009200         NOT INVALID KEY
+009300             PERFORM 3000-DISPLAY-CUSTOMER THRU 3000-EXIT
+009400     END-READ.
+009500 2000-EXIT.
+009600     EXIT.
+009700*----------------------------------------------------------
+009800* 2100-INQUIRE-BY-NAME - direct random read on the
+009900*     alternate key.
+010000*----------------------------------------------------------
+010100 2100-INQUIRE-BY-NAME.
+010200     DISPLAY 'Enter customer name: '.
+010300     ACCEPT WS-SEARCH-NAME.
+010400     MOVE WS-SEARCH-NAME TO CM-CUST-NAME.
+010500     READ CUSTOMER-MASTER
+010600         KEY IS CM-CUST-NAME
+010700         INVALID KEY
+010800             DISPLAY 'NO CUSTOMER ON FILE FOR THAT NAME'
+010900         NOT INVALID KEY
+011000             PERFORM 3000-DISPLAY-CUSTOMER THRU 3000-EXIT
+011100     END-READ.
+011200 2100-EXIT.
+011300     EXIT.
+011400*----------------------------------------------------------
+011500* 3000-DISPLAY-CUSTOMER
+011600*----------------------------------------------------------
+011700 3000-DISPLAY-CUSTOMER.
+011800     DISPLAY 'CUSTOMER ID:   ', CM-CUST-ID.
+011900     DISPLAY 'CUSTOMER NAME: ', CM-CUST-NAME.
+012000     DISPLAY 'LAST NAME:     ', CM-LAST-NAME.
+012100     DISPLAY 'FIRST NAME:    ', CM-FIRST-NAME.
+012200     DISPLAY 'ADD DATE:      ', CM-ADD-DATE.
+012300 3000-EXIT.
+012400     EXIT.
